@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *    AREAEXP - LAYOUT DOS CAMPOS DA AREA-FILLER (PROG1 COMMAREA) *
+      *    CAMPOS DE EXPANSAO, SOMENTE PREENCHIDOS POR CHAMADORES QUE  *
+      *    PASSAM A COMMAREA COMPLETA DE 2000 BYTES (VER TAM-WS).      *
+      *----------------------------------------------------------------*
+           10 CA-EMAIL                   PIC X(40).
+           10 CA-TELEFONE                PIC X(15).
+           10 CA-LIMITE-CREDITO          PIC S9(09)V99 COMP-3.
+           10 CA-DATA-ULT-MOVTO          PIC X(08).
+           10 CA-USUARIO-ULT-ATLZ        PIC X(08).
+           10 FILLER                     PIC X(597).

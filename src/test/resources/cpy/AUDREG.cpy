@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      *    AUDREG - LAYOUT DO REGISTRO DE AUDITORIA/DIARIO DO PROG1.   *
+      *    GRAVADO PELO CONTROLE A CADA INVOCACAO DA TRANSACAO, COM    *
+      *    AS IMAGENS ANTES/DEPOIS DO REGISTRO DO MESTRE (QUANDO       *
+      *    HOUVER). AS IMAGENS SAO GRAVADAS NO MESMO LAYOUT DE MESTRE  *
+      *    (221 BYTES) E DEVEM SER REINTERPRETADAS COM A COPY MESTRE.  *
+      *----------------------------------------------------------------*
+           05 AUD-EIBDATE                PIC S9(7) COMP-3.
+           05 AUD-EIBTIME                PIC S9(7) COMP-3.
+           05 AUD-TRAN-ID                PIC X(04).
+           05 AUD-TERM-ID                PIC X(04).
+           05 AUD-USERID                 PIC X(08).
+           05 AUD-TASK-NUM               PIC S9(7) COMP-3.
+           05 AUD-FUNCAO                 PIC X(02).
+           05 AUD-CHAVE                  PIC X(10).
+           05 AUD-STATUS                 PIC X(02).
+           05 AUD-IMAGEM-ANTES           PIC X(221).
+           05 AUD-IMAGEM-DEPOIS          PIC X(221).

@@ -0,0 +1,15 @@
+//PROG1BAT JOB (ACCTG),'MANUTENCAO CADASTRO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB DE MANUTENCAO CADASTRAL EM LOTE - APLICA AS ALTERACOES   *
+//*  DO ARQUIVO MANUT CONTRA O MESTRE DO PROG1 ATRAVES DE UM      *
+//*  EXEC CICS LINK (EXCI) POR TRANSACAO, REUSANDO A VALIDACAO,   *
+//*  O ACESSO AO ARQUIVO E A TRILHA DE AUDITORIA DA TRANSACAO     *
+//*  ONLINE EM VEZ DE GRAVAR O MESTRE DIRETAMENTE.                *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=PROG1BAT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//         DD   DSN=CICS.SDFHEXCI,DISP=SHR
+//MANUT    DD   DSN=PROD.PROG1.MANUT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*

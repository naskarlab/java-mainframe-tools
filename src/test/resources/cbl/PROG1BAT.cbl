@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG1BAT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MANUT ASSIGN TO MANUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-MANUT-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-MANUT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REG-MANUT.
+           COPY MANUTREG.
+
+       WORKING-STORAGE SECTION.
+
+       01  CAMPOS-CICS.
+          05 RESP-WS                   PIC S9(8) COMP   VALUE ZEROS.
+             88 RESP-OK                                 VALUE ZERO.
+          05 TAM-WS                    PIC S9(4) COMP   VALUE ZEROS.
+          05 ULTIMO-COMANDO-WS         PIC X(20)        VALUE SPACES.
+          05 ULTIMO-PARAGRAFO-WS       PIC X(20)        VALUE SPACES.
+          05 NOME-CONDICAO-WS          PIC X(20)        VALUE SPACES.
+          05 RESP-EDICAO-WS            PIC ZZZZZZZ9.
+
+       01  AREA-ARQUIVOS.
+          05 FS-MANUT-WS                PIC X(02)  VALUE SPACES.
+             88 FS-MANUT-OK                          VALUE '00'.
+
+       01  CONTADORES-WS.
+          05 QTDE-LIDOS-WS              PIC S9(09) COMP     VALUE ZERO.
+          05 QTDE-ATUALIZADOS-WS        PIC S9(09) COMP     VALUE ZERO.
+          05 QTDE-REJEITADOS-WS         PIC S9(09) COMP     VALUE ZERO.
+
+       01  SWITCHES-WS.
+          05 FIM-ARQUIVO-SW             PIC X(01)  VALUE 'N'.
+             88 FIM-ARQUIVO                         VALUE 'S'.
+             88 NAO-FIM-ARQUIVO                     VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      *    AREA-COMM-COMPLETA-WS - COMMAREA COMPLETA (AREA-COMM +      *
+      *    AREA-FILLER, 2000 BYTES) MONTADA PARA O LINK AO PROG1, DE   *
+      *    MODO QUE OS CAMPOS EXPANDIDOS (LIMITE DE CREDITO, E-MAIL,   *
+      *    TELEFONE ETC.) CHEGUEM AO MESTRE PELO MESMO CAMINHO DE      *
+      *    VALIDACAO/GRAVACAO/AUDITORIA USADO PELAS TRANSACOES ONLINE. *
+      *----------------------------------------------------------------*
+       01  AREA-COMM-COMPLETA-WS.
+           05 AREA-COMM-LOCAL.
+              COPY AREACOM.
+           05 AREA-FILLER-LOCAL.
+              COPY AREAEXP.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE - LE O LOTE DE MANUTENCAO CADASTRAL DO INICIO *
+      *    AO FIM, APLICANDO CADA ALTERACAO ATRAVES DE UM LINK AO      *
+      *    PROG1 EM VEZ DE GRAVAR O MESTRE DIRETAMENTE, PARA REUSAR A  *
+      *    MESMA VALIDACAO, ACESSO A ARQUIVO E TRILHA DE AUDITORIA DAS *
+      *    TRANSACOES ONLINE.                                          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA-TRANSACAO THRU 2000-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 3000-FINALIZA THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-INICIALIZA - ABRE O ARQUIVO DE ENTRADA E LE O PRIMEIRO *
+      *    REGISTRO DO LOTE.                                           *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA.
+           OPEN INPUT ARQ-MANUT.
+           IF NOT FS-MANUT-OK
+               DISPLAY 'PROG1BAT - ERRO AO ABRIR O ARQUIVO DE '
+                       'MANUTENCAO - FS=' FS-MANUT-WS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 2100-LE-MANUT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-PROCESSA-TRANSACAO - APLICA A TRANSACAO CORRENTE E     *
+      *    AVANCA PARA A PROXIMA DO LOTE.                              *
+      *----------------------------------------------------------------*
+       2000-PROCESSA-TRANSACAO.
+           PERFORM 2200-CHAMA-PROG1 THRU 2200-EXIT.
+           PERFORM 2100-LE-MANUT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2100-LE-MANUT - LEITURA SEQUENCIAL DO PROXIMO REGISTRO DO   *
+      *    LOTE DE MANUTENCAO.                                         *
+      *----------------------------------------------------------------*
+       2100-LE-MANUT.
+           READ ARQ-MANUT
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+           IF NOT FIM-ARQUIVO
+               ADD 1 TO QTDE-LIDOS-WS
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2200-CHAMA-PROG1 - CONSULTA O REGISTRO ATUAL DO MESTRE E,   *
+      *    SE ENCONTRADO, SOBREPOE SOMENTE OS CAMPOS TRAZIDOS PELO     *
+      *    LOTE DE MANUTENCAO ANTES DE ACIONAR O PROG1 COMO UMA        *
+      *    ALTERACAO. ISSO EVITA QUE NOME/ENDERECO/CIDADE/UF/CEP/      *
+      *    DATA DE NASCIMENTO/SALDO - NAO TRAZIDOS POR ESTE LOTE -     *
+      *    SEJAM SOBRESCRITOS COM BRANCOS POR 2100-COPIA-COMM-MESTRE   *
+      *    NO PROG1.                                                   *
+      *----------------------------------------------------------------*
+       2200-CHAMA-PROG1.
+           PERFORM 2150-CONSULTA-MESTRE-ATUAL THRU 2150-EXIT.
+
+           IF CA-STATUS-OK
+               SET CA-FUNC-ALTERACAO        TO TRUE
+               MOVE MANUT-LIMITE-CREDITO    TO CA-LIMITE-CREDITO
+               MOVE MANUT-EMAIL             TO CA-EMAIL
+               MOVE MANUT-TELEFONE          TO CA-TELEFONE
+               MOVE MANUT-DATA-MOVTO        TO CA-DATA-ULT-MOVTO
+               MOVE MANUT-USUARIO-ATLZ      TO CA-USUARIO-ULT-ATLZ
+
+               MOVE LENGTH OF AREA-COMM-COMPLETA-WS TO TAM-WS
+               MOVE 'LINK PROG1'            TO ULTIMO-COMANDO-WS
+               MOVE '2200-CHAMA-PROG1'      TO ULTIMO-PARAGRAFO-WS
+               EXEC CICS LINK
+                   PROGRAM('PROG1')
+                   COMMAREA(AREA-COMM-COMPLETA-WS)
+                   LENGTH(TAM-WS)
+                   RESP(RESP-WS)
+                   NOHANDLE
+               END-EXEC
+               PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT
+           END-IF.
+
+           IF CA-STATUS-OK
+               ADD 1 TO QTDE-ATUALIZADOS-WS
+           ELSE
+               ADD 1 TO QTDE-REJEITADOS-WS
+               DISPLAY 'PROG1BAT - TRANSACAO REJEITADA - CHAVE='
+                       MANUT-CHAVE ' STATUS=' CA-STATUS
+                       ' MSG=' CA-MENSAGEM
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2150-CONSULTA-MESTRE-ATUAL - LINK AO PROG1 COMO CONSULTA,   *
+      *    PARA TRAZER PARA A COMMAREA O REGISTRO ATUAL DO CLIENTE     *
+      *    (NOME, ENDERECO, CIDADE, UF, CEP, DATA DE NASCIMENTO E      *
+      *    SALDO) ANTES DE MONTAR A ALTERACAO. SE O CLIENTE NAO        *
+      *    EXISTIR, A TRANSACAO E REJEITADA SEM TENTAR A ALTERACAO.    *
+      *----------------------------------------------------------------*
+       2150-CONSULTA-MESTRE-ATUAL.
+           MOVE SPACES                  TO AREA-COMM-COMPLETA-WS.
+           SET CA-FUNC-CONSULTA         TO TRUE.
+           MOVE MANUT-CHAVE             TO CA-CHAVE.
+
+           MOVE LENGTH OF AREA-COMM-COMPLETA-WS TO TAM-WS.
+           MOVE 'LINK PROG1'            TO ULTIMO-COMANDO-WS.
+           MOVE '2150-CONSULTA-MESTRE-ATUAL' TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS LINK
+               PROGRAM('PROG1')
+               COMMAREA(AREA-COMM-COMPLETA-WS)
+               LENGTH(TAM-WS)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT.
+       2150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-FINALIZA - FECHA O ARQUIVO DE ENTRADA E EMITE O        *
+      *    RESUMO DO LOTE PROCESSADO.                                  *
+      *----------------------------------------------------------------*
+       3000-FINALIZA.
+           CLOSE ARQ-MANUT.
+           DISPLAY 'PROG1BAT - TRANSACOES LIDAS       : ' QTDE-LIDOS-WS.
+           DISPLAY 'PROG1BAT - TRANSACOES ATUALIZADAS : '
+                   QTDE-ATUALIZADOS-WS.
+           DISPLAY 'PROG1BAT - TRANSACOES REJEITADAS  : '
+                   QTDE-REJEITADOS-WS.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9500-VERIFICA-RESP - PARAGRAFO COMUM, CHAMADO LOGO APOS O   *
+      *    LINK AO PROG1, PARA DETECTAR UMA CONDICAO CICS ANORMAL (EM  *
+      *    VEZ DE UM STATUS DE NEGOCIO DENTRO DA COMMAREA) E ENCERRAR  *
+      *    O JOB DE FORMA CONTROLADA.                                  *
+      *----------------------------------------------------------------*
+       9500-VERIFICA-RESP.
+           IF NOT RESP-OK
+               PERFORM 9600-TRATA-ERRO-CICS THRU 9600-EXIT
+           END-IF.
+       9500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9600-TRATA-ERRO-CICS - REGISTRA A CONDICAO CICS DO LINK QUE *
+      *    FALHOU E ENCERRA O JOB COM RETURN-CODE DE ERRO, EM VEZ DE   *
+      *    CONTINUAR PROCESSANDO O LOTE SEM SABER SE O PROG1 ESTA      *
+      *    DISPONIVEL.                                                 *
+      *----------------------------------------------------------------*
+       9600-TRATA-ERRO-CICS.
+           EVALUATE RESP-WS
+               WHEN DFHRESP(PGMIDERR)
+                   MOVE 'PGMIDERR'          TO NOME-CONDICAO-WS
+               WHEN DFHRESP(LENGERR)
+                   MOVE 'LENGERR'           TO NOME-CONDICAO-WS
+               WHEN DFHRESP(NOTAUTH)
+                   MOVE 'NOTAUTH'           TO NOME-CONDICAO-WS
+               WHEN OTHER
+                   MOVE 'DESCONHECIDA'      TO NOME-CONDICAO-WS
+           END-EVALUATE.
+
+           MOVE RESP-WS                     TO RESP-EDICAO-WS.
+           DISPLAY 'PROG1BAT - ERRO CICS NO LINK AO PROG1 - CMD='
+                   ULTIMO-COMANDO-WS ' PARAG=' ULTIMO-PARAGRAFO-WS
+                   ' COND=' NOME-CONDICAO-WS ' RESP=' RESP-EDICAO-WS
+                   ' CHAVE=' MANUT-CHAVE.
+           MOVE 16 TO RETURN-CODE.
+           CLOSE ARQ-MANUT.
+           STOP RUN.
+       9600-EXIT.
+           EXIT.

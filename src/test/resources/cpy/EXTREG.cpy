@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      *    EXTREG - LAYOUT DO REGISTRO DO EXTRATO NOTURNO DO MESTRE.   *
+      *    O TIPO DE REGISTRO (DETALHE OU TRAILER DE CONTROLE) E       *
+      *    IDENTIFICADO POR EXT-TIPO-REGISTRO. EXT-VALOR-SALDO-US E    *
+      *    EXT-LIMITE-CREDITO-US TRAZEM OS MESMOS VALORES EM TEXTO,    *
+      *    NO FORMATO AMERICANO DE PONTO DECIMAL (EX.: '-1234.56'),    *
+      *    PARA CONSUMO PELO SISTEMA DE RECONCILIACAO AMERICANO.       *
+      *----------------------------------------------------------------*
+           05 EXT-TIPO-REGISTRO          PIC X(01).
+              88 EXT-TIPO-DETALHE             VALUE 'D'.
+              88 EXT-TIPO-TRAILER             VALUE 'T'.
+           05 EXT-DETALHE.
+              10 EXT-CHAVE               PIC X(10).
+              10 EXT-NOME                PIC X(40).
+              10 EXT-CIDADE              PIC X(20).
+              10 EXT-UF                  PIC X(02).
+              10 EXT-VALOR-SALDO         PIC S9(09)V99.
+              10 EXT-LIMITE-CREDITO      PIC S9(09)V99.
+              10 EXT-VALOR-SALDO-US      PIC X(15).
+              10 EXT-LIMITE-CREDITO-US   PIC X(15).
+              10 FILLER                  PIC X(78).
+           05 EXT-TRAILER REDEFINES EXT-DETALHE.
+              10 EXT-QTDE-REGISTROS      PIC S9(09).
+              10 EXT-TOTAL-SALDO         PIC S9(13)V99.
+              10 EXT-TOTAL-LIMITE        PIC S9(13)V99.
+              10 FILLER                  PIC X(163).

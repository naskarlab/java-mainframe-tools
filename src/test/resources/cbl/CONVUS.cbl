@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVUS.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      *    AREA-TRABALHO - CAMPOS DE APOIO PARA MONTAR O TEXTO NO      *
+      *    FORMATO AMERICANO (PONTO DECIMAL) A PARTIR DE UM VALOR      *
+      *    EMPACOTADO, INDEPENDENTE DO DECIMAL-POINT DO PROGRAMA       *
+      *    CHAMADOR.                                                   *
+      *----------------------------------------------------------------*
+       01  AREA-TRABALHO-WS.
+          05 VALOR-ABSOLUTO-WS         PIC 9(09)V99 COMP-3 VALUE 0.
+          05 SINAL-TEXTO-WS            PIC X(01)        VALUE SPACE.
+          05 PARTE-INTEIRA-WS          PIC 9(09)        VALUE 0.
+          05 PARTE-DECIMAL-WS          PIC 9(02)        VALUE 0.
+          05 PARTE-INTEIRA-TEXTO-WS    PIC 9(09)        VALUE 0.
+          05 PARTE-DECIMAL-TEXTO-WS    PIC 9(02)        VALUE 0.
+
+       LINKAGE SECTION.
+
+      *----------------------------------------------------------------*
+      *    LK-VALOR-NUMERICO - VALOR ORIGINAL, EM COMP-3, NO LAYOUT    *
+      *    USADO PELO MESTRE E PELO EXTRATO (S9(09)V99).               *
+      *----------------------------------------------------------------*
+       01  LK-VALOR-NUMERICO            PIC S9(09)V99 COMP-3.
+      *----------------------------------------------------------------*
+      *    LK-VALOR-TEXTO - SAIDA NO FORMATO AMERICANO DE PONTO        *
+      *    DECIMAL, ALINHADA A ESQUERDA E COMPLETADA COM BRANCOS       *
+      *    (EX.: '-1234.56', '1234.56').                               *
+      *----------------------------------------------------------------*
+       01  LK-VALOR-TEXTO               PIC X(15).
+
+       PROCEDURE DIVISION USING LK-VALOR-NUMERICO
+                                 LK-VALOR-TEXTO.
+
+      *----------------------------------------------------------------*
+      *    CONTROLE - SEPARA SINAL, PARTE INTEIRA E PARTE DECIMAL DO   *
+      *    VALOR RECEBIDO E MONTA O TEXTO COM PONTO DECIMAL, SEM       *
+      *    DEPENDER DA CLAUSULA DECIMAL-POINT DO PROGRAMA CHAMADOR.    *
+      *----------------------------------------------------------------*
+       CONTROLE.
+           MOVE SPACES                  TO LK-VALOR-TEXTO.
+
+           IF LK-VALOR-NUMERICO < 0
+               MOVE '-'                 TO SINAL-TEXTO-WS
+               COMPUTE VALOR-ABSOLUTO-WS = LK-VALOR-NUMERICO * -1
+           ELSE
+               MOVE SPACE                TO SINAL-TEXTO-WS
+               MOVE LK-VALOR-NUMERICO    TO VALOR-ABSOLUTO-WS
+           END-IF.
+
+           MOVE VALOR-ABSOLUTO-WS        TO PARTE-INTEIRA-WS.
+           COMPUTE PARTE-DECIMAL-WS =
+                   (VALOR-ABSOLUTO-WS - PARTE-INTEIRA-WS) * 100.
+
+           MOVE PARTE-INTEIRA-WS         TO PARTE-INTEIRA-TEXTO-WS.
+           MOVE PARTE-DECIMAL-WS         TO PARTE-DECIMAL-TEXTO-WS.
+
+           STRING SINAL-TEXTO-WS            DELIMITED BY SIZE
+                  PARTE-INTEIRA-TEXTO-WS    DELIMITED BY SIZE
+                  '.'                       DELIMITED BY SIZE
+                  PARTE-DECIMAL-TEXTO-WS    DELIMITED BY SIZE
+             INTO LK-VALOR-TEXTO.
+
+           GOBACK.

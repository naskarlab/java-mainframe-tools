@@ -0,0 +1,86 @@
+      *----------------------------------------------------------------*
+      *    PROG1M - MAPA SIMBOLICO GERADO A PARTIR DO MAPSET BMS       *
+      *    PROG1M (src/test/resources/bms/PROG1M.bms), MAPA PROG1MA.  *
+      *----------------------------------------------------------------*
+       01  PROG1MAI.
+           02 FILLER                    PIC X(12).
+           02 TITULOL                   COMP PIC S9(4).
+           02 TITULOF                   PICTURE X.
+           02 FILLER REDEFINES TITULOF.
+              03 TITULOA                PICTURE X.
+           02 TITULOI                   PIC X(24).
+           02 FUNCL                     COMP PIC S9(4).
+           02 FUNCF                     PICTURE X.
+           02 FILLER REDEFINES FUNCF.
+              03 FUNCA                  PICTURE X.
+           02 FUNCI                     PIC X(02).
+           02 CHAVEL                    COMP PIC S9(4).
+           02 CHAVEF                    PICTURE X.
+           02 FILLER REDEFINES CHAVEF.
+              03 CHAVEA                 PICTURE X.
+           02 CHAVEI                    PIC X(10).
+           02 NOMEL                     COMP PIC S9(4).
+           02 NOMEF                     PICTURE X.
+           02 FILLER REDEFINES NOMEF.
+              03 NOMEA                  PICTURE X.
+           02 NOMEI                     PIC X(40).
+           02 ENDERL                    COMP PIC S9(4).
+           02 ENDERF                    PICTURE X.
+           02 FILLER REDEFINES ENDERF.
+              03 ENDERA                 PICTURE X.
+           02 ENDERI                    PIC X(50).
+           02 CIDADEL                   COMP PIC S9(4).
+           02 CIDADEF                   PICTURE X.
+           02 FILLER REDEFINES CIDADEF.
+              03 CIDADEA                PICTURE X.
+           02 CIDADEI                   PIC X(20).
+           02 UFL                       COMP PIC S9(4).
+           02 UFF                       PICTURE X.
+           02 FILLER REDEFINES UFF.
+              03 UFA                    PICTURE X.
+           02 UFI                       PIC X(02).
+           02 CEPL                      COMP PIC S9(4).
+           02 CEPF                      PICTURE X.
+           02 FILLER REDEFINES CEPF.
+              03 CEPA                   PICTURE X.
+           02 CEPI                      PIC X(08).
+           02 DTNASCL                   COMP PIC S9(4).
+           02 DTNASCF                   PICTURE X.
+           02 FILLER REDEFINES DTNASCF.
+              03 DTNASCA                PICTURE X.
+           02 DTNASCI                   PIC X(08).
+           02 SALDOL                    COMP PIC S9(4).
+           02 SALDOF                    PICTURE X.
+           02 FILLER REDEFINES SALDOF.
+              03 SALDOA                 PICTURE X.
+           02 SALDOI                    PIC X(15).
+           02 MSGL                      COMP PIC S9(4).
+           02 MSGF                      PICTURE X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA                   PICTURE X.
+           02 MSGI                      PIC X(76).
+      *
+       01  PROG1MAO REDEFINES PROG1MAI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 TITULOO                   PIC X(24).
+           02 FILLER                    PIC X(03).
+           02 FUNCO                     PIC X(02).
+           02 FILLER                    PIC X(03).
+           02 CHAVEO                    PIC X(10).
+           02 FILLER                    PIC X(03).
+           02 NOMEO                     PIC X(40).
+           02 FILLER                    PIC X(03).
+           02 ENDERO                    PIC X(50).
+           02 FILLER                    PIC X(03).
+           02 CIDADEO                   PIC X(20).
+           02 FILLER                    PIC X(03).
+           02 UFO                       PIC X(02).
+           02 FILLER                    PIC X(03).
+           02 CEPO                      PIC X(08).
+           02 FILLER                    PIC X(03).
+           02 DTNASCO                   PIC X(08).
+           02 FILLER                    PIC X(03).
+           02 SALDOO                    PIC X(15).
+           02 FILLER                    PIC X(03).
+           02 MSGO                      PIC X(76).

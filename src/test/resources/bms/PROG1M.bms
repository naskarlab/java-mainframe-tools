@@ -0,0 +1,109 @@
+*---------------------------------------------------------------*
+* PROG1M - MAPSET DE CONSULTA/MANUTENCAO DO CADASTRO MANTIDO    *
+* PELO PROG1 (TRANSACAO PG1M, PROGRAMA PROG1CM). UM UNICO MAPA  *
+* COM OS CAMPOS DE AREA-COMM (FUNCAO, CHAVE E OS DADOS DO        *
+* CADASTRO) PARA OPERACAO DA TRANSACAO PELO TERMINAL.            *
+*---------------------------------------------------------------*
+PROG1M   DFHMSD TYPE=&SYSPARM,                                  X
+               MODE=INOUT,                                      X
+               LANG=COBOL,                                      X
+               STORAGE=AUTO,                                    X
+               TIOAPFX=YES,                                     X
+               CTRL=(FREEKB,FRSET)
+*
+PROG1MA  DFHMDI SIZE=(24,80),                                   X
+               LINE=1,                                          X
+               COLUMN=1
+*
+TITULO   DFHMDF POS=(01,28),                                    X
+               LENGTH=24,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='PROG1 - CADASTRO DE CLIENTES'
+*
+         DFHMDF POS=(03,01),                                    X
+               LENGTH=07,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='FUNCAO:'
+FUNC     DFHMDF POS=(03,09),                                    X
+               LENGTH=02,                                       X
+               ATTRB=(UNPROT,NORM,IC)
+*
+         DFHMDF POS=(03,20),                                    X
+               LENGTH=06,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='CHAVE:'
+CHAVE    DFHMDF POS=(03,27),                                    X
+               LENGTH=10,                                       X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(05,01),                                    X
+               LENGTH=06,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='NOME:'
+NOME     DFHMDF POS=(05,09),                                    X
+               LENGTH=40,                                       X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(07,01),                                    X
+               LENGTH=09,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='ENDERECO:'
+ENDER    DFHMDF POS=(07,11),                                    X
+               LENGTH=50,                                       X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(09,01),                                    X
+               LENGTH=08,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='CIDADE:'
+CIDADE   DFHMDF POS=(09,10),                                    X
+               LENGTH=20,                                       X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(09,34),                                    X
+               LENGTH=03,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='UF:'
+UF       DFHMDF POS=(09,38),                                    X
+               LENGTH=02,                                       X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(09,43),                                    X
+               LENGTH=04,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='CEP:'
+CEP      DFHMDF POS=(09,48),                                    X
+               LENGTH=08,                                       X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(11,01),                                    X
+               LENGTH=11,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='NASCIMENTO:'
+DTNASC   DFHMDF POS=(11,13),                                    X
+               LENGTH=08,                                       X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(13,01),                                    X
+               LENGTH=06,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='SALDO:'
+SALDO    DFHMDF POS=(13,08),                                    X
+               LENGTH=15,                                       X
+               ATTRB=(UNPROT,NORM)
+*
+MSG      DFHMDF POS=(21,01),                                    X
+               LENGTH=76,                                       X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(23,01),                                    X
+               LENGTH=62,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='FUNCAO: CO=CONSULTA IN=INCLUSAO AL=ALTERACAO EX=EXCLUSAO'
+         DFHMDF POS=(24,01),                                    X
+               LENGTH=33,                                       X
+               ATTRB=(PROT,NORM),                                X
+               INITIAL='ENTER=PROCESSAR  PF3=ENCERRAR'
+*
+         DFHMSD TYPE=FINAL
+         END

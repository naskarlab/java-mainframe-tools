@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *    MANUTREG - LAYOUT DO REGISTRO DE ENTRADA DO LOTE DE         *
+      *    MANUTENCAO CADASTRAL PROCESSADO PELO PROG1BAT. CADA         *
+      *    REGISTRO E UMA ALTERACAO A SER APLICADA A UM CLIENTE DO     *
+      *    MESTRE, COM OS CAMPOS EXPANDIDOS DA AREA-FILLER.            *
+      *----------------------------------------------------------------*
+           05 MANUT-CHAVE                PIC X(10).
+           05 MANUT-LIMITE-CREDITO       PIC S9(09)V99 COMP-3.
+           05 MANUT-EMAIL                PIC X(40).
+           05 MANUT-TELEFONE             PIC X(15).
+           05 MANUT-DATA-MOVTO           PIC X(08).
+           05 MANUT-USUARIO-ATLZ         PIC X(08).
+           05 FILLER                     PIC X(08).

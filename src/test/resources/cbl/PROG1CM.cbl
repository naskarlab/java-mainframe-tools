@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG1CM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  CAMPOS-CICS.
+          05 RESP-WS                   PIC S9(8) COMP   VALUE ZEROS.
+             88 RESP-OK                                 VALUE ZERO.
+          05 TAM-WS                    PIC S9(4) COMP   VALUE ZEROS.
+          05 ULTIMO-COMANDO-WS         PIC X(20)        VALUE SPACES.
+          05 ULTIMO-PARAGRAFO-WS       PIC X(20)        VALUE SPACES.
+          05 NOME-CONDICAO-WS          PIC X(20)        VALUE SPACES.
+          05 RESP-EDICAO-WS            PIC ZZZZZZZ9.
+          05 SALDO-EDITADO-WS          PIC ZZZ.ZZZ.ZZ9,99.
+          05 LINHA-LOG-WS              PIC X(132)       VALUE SPACES.
+          05 STATUS-VALEDIT-WS         PIC X(02)        VALUE '00'.
+             88 VALEDIT-OK                               VALUE '00'.
+             88 VALEDIT-INVALIDO                          VALUE '01'.
+
+      *----------------------------------------------------------------*
+      *    COMMAREA-RETORNO-WS - ENVIADA NO EXEC CICS RETURN PARA QUE  *
+      *    EIBCALEN FIQUE DIFERENTE DE ZERO NA PROXIMA ENTRADA DA      *
+      *    TRANSACAO, PERMITINDO A CONTROLE DISTINGUIR A PRIMEIRA      *
+      *    ENTRADA (TELA EM BRANCO) DAS SEGUINTES (MAPA JA PREENCHIDO  *
+      *    PELO OPERADOR). O CONTEUDO EM SI NAO E USADO.               *
+      *----------------------------------------------------------------*
+       01  COMMAREA-RETORNO-WS.
+           05 FLAG-CONVERSA-WS          PIC X(01) VALUE 'S'.
+
+           COPY DFHAID.
+
+      *----------------------------------------------------------------*
+      *    AREA-COMM-LOCAL - COMMAREA MONTADA NESTE PROGRAMA PARA O    *
+      *    LINK AO PROG1. SOMENTE A PARTE BASICA (AREA-COMM, 1326      *
+      *    BYTES) E USADA - ESTE PAINEL NAO EXPOE OS CAMPOS EXPANDIDOS *
+      *    DE AREA-FILLER.                                             *
+      *----------------------------------------------------------------*
+       01  AREA-COMM-LOCAL.
+           COPY AREACOM.
+
+       COPY PROG1M.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+          05 CM-FLAG-CONVERSA-WS        PIC X(01).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *    CONTROLE - PARAGRAFO PRINCIPAL. NA PRIMEIRA ENTRADA (SEM    *
+      *    COMMAREA) ENVIA O MAPA EM BRANCO. NAS ENTRADAS SEGUINTES,   *
+      *    RECEBE O MAPA PREENCHIDO PELO OPERADOR, CHAMA O PROG1 PARA  *
+      *    EXECUTAR A FUNCAO PEDIDA E REAPRESENTA O MAPA COM O         *
+      *    RESULTADO.                                                  *
+      *----------------------------------------------------------------*
+       CONTROLE.
+           IF EIBCALEN = ZERO
+               PERFORM 1000-INICIA-CONVERSA THRU 1000-EXIT
+           ELSE
+               PERFORM 2000-PROCESSA-TELA THRU 2000-EXIT
+           END-IF.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *    1000-INICIA-CONVERSA - PRIMEIRA ENTRADA NA TRANSACAO: TELA  *
+      *    EM BRANCO, AGUARDANDO O OPERADOR PREENCHER FUNCAO E CHAVE.  *
+      *----------------------------------------------------------------*
+       1000-INICIA-CONVERSA.
+           MOVE LOW-VALUES              TO PROG1MAO.
+           MOVE 'PROG1 - CADASTRO DE CLIENTES' TO TITULOO.
+           MOVE SPACES                  TO MSGO.
+           PERFORM 8000-ENVIA-TELA THRU 8000-EXIT.
+           PERFORM 9000-RETORNA THRU 9000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-PROCESSA-TELA - RECEBE O MAPA, TRATA PF3 (ENCERRAR) OU *
+      *    CHAMA O PROG1 PARA A FUNCAO DIGITADA E REAPRESENTA A TELA.  *
+      *    O PF3 E TESTADO ANTES DE 9500-VERIFICA-RESP PORQUE TECLAR   *
+      *    UM AID SEM ALTERAR NENHUM CAMPO DA TELA (O CASO NORMAL DE   *
+      *    PF3) PROVOCA MAPFAIL NO RECEIVE MAP - UMA CONDICAO ESPERADA *
+      *    DE ENCERRAMENTO, NAO UM ERRO CICS A SER REGISTRADO EM       *
+      *    PG1E/9600-TRATA-ERRO-CICS.                                  *
+      *----------------------------------------------------------------*
+       2000-PROCESSA-TELA.
+           MOVE 'RECEIVE MAP'           TO ULTIMO-COMANDO-WS.
+           MOVE '2000-PROCESSA-TELA'    TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS RECEIVE MAP('PROG1MA')
+               MAPSET('PROG1M')
+               INTO(PROG1MAI)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+
+           IF EIBAID = DFHPF3
+               PERFORM 9900-ENCERRA-SESSAO THRU 9900-EXIT
+           ELSE
+               PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT
+               PERFORM 2100-VALIDA-E-EXECUTA THRU 2100-EXIT
+               PERFORM 8000-ENVIA-TELA THRU 8000-EXIT
+               PERFORM 9000-RETORNA THRU 9000-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2100-VALIDA-E-EXECUTA - MONTA A COMMAREA COM OS DADOS DA    *
+      *    TELA, VALIDA O SALDO DIGITADO (QUANDO A FUNCAO GRAVA O      *
+      *    MESTRE), CHAMA O PROG1 E DEVOLVE O RESULTADO PARA O MAPA.   *
+      *----------------------------------------------------------------*
+       2100-VALIDA-E-EXECUTA.
+           MOVE SPACES                  TO AREA-COMM-LOCAL.
+           MOVE FUNCI                   TO CA-FUNCAO.
+           MOVE CHAVEI                  TO CA-CHAVE.
+           MOVE NOMEI                   TO CA-NOME.
+           MOVE ENDERI                  TO CA-ENDERECO.
+           MOVE CIDADEI                 TO CA-CIDADE.
+           MOVE UFI                     TO CA-UF.
+           MOVE CEPI                    TO CA-CEP.
+           MOVE DTNASCI                 TO CA-DATA-NASCTO.
+           MOVE SALDOI                  TO CA-VALOR-EDIT.
+           SET VALEDIT-OK               TO TRUE.
+
+           EVALUATE TRUE
+               WHEN CA-FUNC-INCLUSAO
+               WHEN CA-FUNC-ALTERACAO
+                   PERFORM 2200-VALIDA-SALDO THRU 2200-EXIT
+           END-EVALUATE.
+
+           IF VALEDIT-INVALIDO
+               SET CA-STATUS-DADOS-INVALIDOS TO TRUE
+               MOVE 'SALDO EM FORMATO INVALIDO - USE 1.234,56'
+                                         TO MSGO
+           ELSE
+               IF CA-FUNC-CONSULTA OR CA-FUNC-INCLUSAO
+                       OR CA-FUNC-ALTERACAO OR CA-FUNC-EXCLUSAO
+                   PERFORM 3000-CHAMA-PROG1 THRU 3000-EXIT
+                   MOVE CA-NOME              TO NOMEO
+                   MOVE CA-ENDERECO          TO ENDERO
+                   MOVE CA-CIDADE            TO CIDADEO
+                   MOVE CA-UF                TO UFO
+                   MOVE CA-CEP               TO CEPO
+                   MOVE CA-DATA-NASCTO       TO DTNASCO
+                   IF CA-FUNC-CONSULTA
+                       MOVE CA-VALOR-SALDO   TO SALDO-EDITADO-WS
+                       MOVE SALDO-EDITADO-WS TO SALDOO
+                   ELSE
+                       MOVE CA-VALOR-EDIT    TO SALDOO
+                   END-IF
+                   MOVE CA-MENSAGEM(1:76)    TO MSGO
+               ELSE
+                   MOVE 'FUNCAO INVALIDA - USE CO, IN, AL OU EX'
+                                         TO MSGO
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2200-VALIDA-SALDO - CHAMA A ROTINA COMUM DE VALIDACAO DE    *
+      *    VALOR EM FORMATO BRASILEIRO (VIRGULA DECIMAL) COMPARTILHADA *
+      *    COM O PROG1EXT, REJEITANDO UM SALDO MAL FORMATADO ANTES DE  *
+      *    ELE CHEGAR AO ARQUIVO MESTRE.                               *
+      *----------------------------------------------------------------*
+       2200-VALIDA-SALDO.
+           CALL 'VALEDIT' USING SALDOI, CA-VALOR-SALDO,
+                                 STATUS-VALEDIT-WS.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-CHAMA-PROG1 - ACIONA O PROG1 VIA LINK, PASSANDO A      *
+      *    COMMAREA BASICA (AREA-COMM, 1326 BYTES). O PROG1 EXECUTA A  *
+      *    FUNCAO ATRAVES DO MESMO CONTROLE/DISPATCH USADO PELAS       *
+      *    DEMAIS FORMAS DE CHAMADA DA TRANSACAO E DEVOLVE O CONTROLE  *
+      *    A ESTE PROGRAMA AO TERMINO (EXEC CICS RETURN SEM TRANSID).  *
+      *----------------------------------------------------------------*
+       3000-CHAMA-PROG1.
+           MOVE LENGTH OF AREA-COMM-LOCAL TO TAM-WS.
+           MOVE 'LINK PROG1'            TO ULTIMO-COMANDO-WS.
+           MOVE '3000-CHAMA-PROG1'      TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS LINK
+               PROGRAM('PROG1')
+               COMMAREA(AREA-COMM-LOCAL)
+               LENGTH(TAM-WS)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8000-ENVIA-TELA - REAPRESENTA O MAPA NO TERMINAL.           *
+      *----------------------------------------------------------------*
+       8000-ENVIA-TELA.
+           MOVE 'SEND MAP'              TO ULTIMO-COMANDO-WS.
+           MOVE '8000-ENVIA-TELA'       TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS SEND MAP('PROG1MA')
+               MAPSET('PROG1M')
+               FROM(PROG1MAO)
+               ERASE
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9000-RETORNA - DEVOLVE O CONTROLE AO CICS, MANTENDO A       *
+      *    CONVERSA PSEUDO-CONVERSACIONAL ATE O OPERADOR TECLAR PF3.   *
+      *----------------------------------------------------------------*
+       9000-RETORNA.
+           MOVE 'RETURN'                TO ULTIMO-COMANDO-WS.
+           MOVE '9000-RETORNA'          TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS RETURN
+               TRANSID('PG1M')
+               COMMAREA(COMMAREA-RETORNO-WS)
+               LENGTH(LENGTH OF COMMAREA-RETORNO-WS)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9900-ENCERRA-SESSAO - PF3: ENCERRA A CONVERSA COM O         *
+      *    OPERADOR E DEVOLVE O CONTROLE AO CICS SEM TRANSID.          *
+      *----------------------------------------------------------------*
+       9900-ENCERRA-SESSAO.
+           MOVE 'SEND TEXT'             TO ULTIMO-COMANDO-WS.
+           MOVE '9900-ENCERRA-SESSAO'   TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS SEND TEXT
+               FROM('PROG1 ENCERRADO')
+               LENGTH(15)
+               ERASE
+               FREEKB
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT.
+
+           MOVE 'RETURN'                TO ULTIMO-COMANDO-WS.
+           MOVE '9900-ENCERRA-SESSAO'   TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS RETURN
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT.
+       9900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9500-VERIFICA-RESP - PARAGRAFO COMUM, CHAMADO LOGO APOS     *
+      *    CADA COMANDO EXEC CICS QUE USE RESP(RESP-WS)/NOHANDLE, PARA *
+      *    DETECTAR CONDICOES ANORMAIS E DESVIAR PARA O TRATAMENTO     *
+      *    DE ERRO EM VEZ DE DEIXAR O CICS ABENDAR A TAREFA.           *
+      *----------------------------------------------------------------*
+       9500-VERIFICA-RESP.
+           IF NOT RESP-OK
+               PERFORM 9600-TRATA-ERRO-CICS THRU 9600-EXIT
+           END-IF.
+       9500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9600-TRATA-ERRO-CICS - REGISTRA A CONDICAO CICS, O COMANDO  *
+      *    E O PARAGRAFO ONDE OCORREU NA MESMA FILA DE ERRO USADA      *
+      *    PELO PROG1, E ENCERRA A TAREFA DE FORMA CONTROLADA.         *
+      *----------------------------------------------------------------*
+       9600-TRATA-ERRO-CICS.
+           EVALUATE RESP-WS
+               WHEN DFHRESP(MAPFAIL)
+                   MOVE 'MAPFAIL'           TO NOME-CONDICAO-WS
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'NOTFND'            TO NOME-CONDICAO-WS
+               WHEN DFHRESP(LENGERR)
+                   MOVE 'LENGERR'           TO NOME-CONDICAO-WS
+               WHEN DFHRESP(PGMIDERR)
+                   MOVE 'PGMIDERR'          TO NOME-CONDICAO-WS
+               WHEN OTHER
+                   MOVE 'DESCONHECIDA'      TO NOME-CONDICAO-WS
+           END-EVALUATE.
+
+           MOVE RESP-WS                     TO RESP-EDICAO-WS.
+           STRING 'PROG1CM ERRO CICS'       DELIMITED BY SIZE
+                  ' CMD='                   DELIMITED BY SIZE
+                  ULTIMO-COMANDO-WS         DELIMITED BY SIZE
+                  ' PARAG='                 DELIMITED BY SIZE
+                  ULTIMO-PARAGRAFO-WS       DELIMITED BY SIZE
+                  ' COND='                  DELIMITED BY SIZE
+                  NOME-CONDICAO-WS          DELIMITED BY SIZE
+                  ' RESP='                  DELIMITED BY SIZE
+                  RESP-EDICAO-WS            DELIMITED BY SIZE
+                  ' TRAN='                  DELIMITED BY SIZE
+                  EIBTRNID                  DELIMITED BY SIZE
+                  ' TERM='                  DELIMITED BY SIZE
+                  EIBTRMID                  DELIMITED BY SIZE
+             INTO LINHA-LOG-WS.
+
+           EXEC CICS WRITEQ TD
+               QUEUE('PG1E')
+               FROM(LINHA-LOG-WS)
+               LENGTH(LENGTH OF LINHA-LOG-WS)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+       9600-EXIT.
+           EXIT.

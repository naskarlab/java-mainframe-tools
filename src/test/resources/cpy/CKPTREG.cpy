@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *    CKPTREG - REGISTRO DE CONTROLE DE CHECKPOINT/RESTART DO     *
+      *    EXTRATOR NOTURNO (PROG1EXT). GRAVADO A CADA N REGISTROS     *
+      *    PROCESSADOS PARA PERMITIR RETOMAR SEM REPROCESSAR O         *
+      *    ARQUIVO MESTRE DESDE O PRIMEIRO REGISTRO.                   *
+      *----------------------------------------------------------------*
+           05 CKPT-STATUS                PIC X(01).
+              88 CKPT-EM-ANDAMENTO            VALUE 'A'.
+              88 CKPT-CONCLUIDO               VALUE 'C'.
+           05 CKPT-ULTIMA-CHAVE          PIC X(10).
+           05 CKPT-QTDE-LIDOS            PIC S9(09).
+           05 CKPT-QTDE-GRAVADOS         PIC S9(09).
+           05 CKPT-TOTAL-SALDO           PIC S9(13)V99.
+           05 CKPT-TOTAL-LIMITE          PIC S9(13)V99.
+           05 FILLER                     PIC X(20).

@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------*
+      *    MESTRE - LAYOUT DO REGISTRO DO ARQUIVO MESTRE (KSDS),       *
+      *    CHAVEADO POR MESTRE-CHAVE. COMPARTILHADO PELO PROG1 E       *
+      *    PELO EXTRATOR NOTURNO QUE LE ESTE MESMO ARQUIVO.            *
+      *----------------------------------------------------------------*
+           05 MESTRE-CHAVE               PIC X(10).
+           05 MESTRE-DADOS.
+              10 MESTRE-NOME             PIC X(40).
+              10 MESTRE-ENDERECO         PIC X(50).
+              10 MESTRE-CIDADE           PIC X(20).
+              10 MESTRE-UF               PIC X(02).
+              10 MESTRE-CEP              PIC X(08).
+              10 MESTRE-DATA-NASCTO      PIC X(08).
+              10 MESTRE-VALOR-SALDO      PIC S9(09)V99 COMP-3.
+              10 MESTRE-EMAIL            PIC X(40).
+              10 MESTRE-TELEFONE         PIC X(15).
+              10 MESTRE-LIMITE-CREDITO   PIC S9(09)V99 COMP-3.
+              10 MESTRE-DATA-ULT-MOVTO   PIC X(08).
+              10 MESTRE-USUARIO-ULT-ATLZ PIC X(08).

@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------*
+      *    AREACOM - LAYOUT DOS CAMPOS DA AREA-COMM (PROG1 DFHCOMMAREA)*
+      *    CAMPOS BASICOS TROCADOS ENTRE O TERMINAL/PROGRAMA CHAMADOR  *
+      *    E O PROG1 - FUNCAO, CHAVE DE ACESSO AO MESTRE E OS DADOS    *
+      *    DO REGISTRO CONSULTADO OU MANTIDO.                          *
+      *----------------------------------------------------------------*
+           10 CA-FUNCAO                  PIC X(02).
+              88 CA-FUNC-CONSULTA             VALUE 'CO'.
+              88 CA-FUNC-INCLUSAO             VALUE 'IN'.
+              88 CA-FUNC-ALTERACAO            VALUE 'AL'.
+              88 CA-FUNC-EXCLUSAO             VALUE 'EX'.
+           10 CA-CHAVE                   PIC X(10).
+           10 CA-DADOS.
+              15 CA-NOME                 PIC X(40).
+              15 CA-ENDERECO             PIC X(50).
+              15 CA-CIDADE               PIC X(20).
+              15 CA-UF                   PIC X(02).
+              15 CA-CEP                  PIC X(08).
+              15 CA-DATA-NASCTO          PIC X(08).
+              15 CA-VALOR-SALDO          PIC S9(09)V99 COMP-3.
+              15 CA-VALOR-EDIT           PIC X(15).
+              15 FILLER                  PIC X(1084).
+           10 CA-STATUS                  PIC X(02).
+              88 CA-STATUS-OK                 VALUE '00'.
+              88 CA-STATUS-NAO-ENCONTRADO     VALUE '01'.
+              88 CA-STATUS-JA-EXISTE          VALUE '02'.
+              88 CA-STATUS-DADOS-INVALIDOS    VALUE '03'.
+              88 CA-STATUS-FUNCAO-INVALIDA    VALUE '08'.
+              88 CA-STATUS-ERRO-SISTEMA       VALUE '09'.
+           10 CA-MENSAGEM                PIC X(79).

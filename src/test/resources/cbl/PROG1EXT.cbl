@@ -0,0 +1,394 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG1EXT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MESTRE ASSIGN TO MESTRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MESTRE-CHAVE
+               FILE STATUS IS FS-MESTRE-WS.
+
+           SELECT ARQ-EXTRATO ASSIGN TO EXTRATO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-EXTRATO-WS.
+
+           SELECT ARQ-CKPT ASSIGN TO CKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CKPT-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-MESTRE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MESTRE.
+           COPY MESTRE.
+
+       FD  ARQ-EXTRATO
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REG-EXTRATO.
+           COPY EXTREG.
+
+       FD  ARQ-CKPT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REG-CKPT.
+           COPY CKPTREG.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREA-ARQUIVOS.
+          05 FS-MESTRE-WS               PIC X(02)  VALUE SPACES.
+             88 FS-MESTRE-OK                        VALUE '00'.
+             88 FS-MESTRE-FIM                        VALUE '10'.
+          05 FS-EXTRATO-WS              PIC X(02)  VALUE SPACES.
+             88 FS-EXTRATO-OK                       VALUE '00'.
+          05 FS-CKPT-WS                 PIC X(02)  VALUE SPACES.
+             88 FS-CKPT-OK                          VALUE '00'.
+
+       01  CONTADORES-WS.
+          05 QTDE-LIDOS-WS              PIC S9(09) COMP     VALUE ZERO.
+          05 QTDE-GRAVADOS-WS           PIC S9(09) COMP     VALUE ZERO.
+          05 TOTAL-SALDO-WS             PIC S9(13)V99 COMP-3 VALUE ZERO.
+          05 TOTAL-LIMITE-WS            PIC S9(13)V99 COMP-3 VALUE ZERO.
+          05 QTDE-REGS-CKPT-WS          PIC S9(04) COMP     VALUE 1000.
+          05 QUOCIENTE-CKPT-WS          PIC S9(09) COMP     VALUE ZERO.
+          05 RESTO-CKPT-WS              PIC S9(04) COMP     VALUE ZERO.
+
+       01  SWITCHES-WS.
+          05 FIM-ARQUIVO-SW             PIC X(01)  VALUE 'N'.
+             88 FIM-ARQUIVO                         VALUE 'S'.
+             88 NAO-FIM-ARQUIVO                     VALUE 'N'.
+          05 RESTART-SW                 PIC X(01)  VALUE 'N'.
+             88 EH-RESTART                          VALUE 'S'.
+             88 NAO-EH-RESTART                      VALUE 'N'.
+          05 FIM-EXTRATO-SW             PIC X(01)  VALUE 'N'.
+             88 FIM-EXTRATO                         VALUE 'S'.
+             88 NAO-FIM-EXTRATO                     VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      *    ULTIMA-CHAVE-EXTRATO-WS - CHAVE DO ULTIMO REGISTRO DE       *
+      *    DETALHE REALMENTE PRESENTE NO EXTRATO, APURADA POR          *
+      *    1060-RECONSTROI-EXTRATO NA RETOMADA. E A PARTIR DESTA       *
+      *    CHAVE - E NAO DA CHAVE GRAVADA NO ULTIMO CHECKPOINT - QUE   *
+      *    O MESTRE E REPOSICIONADO, PARA QUE O REINICIO NUNCA GRAVE   *
+      *    DUAS VEZES UM REGISTRO QUE JA ESTA NO EXTRATO.              *
+      *----------------------------------------------------------------*
+       01  ULTIMA-CHAVE-EXTRATO-WS       PIC X(10)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE - LE O MESTRE DO INICIO AO FIM E GERA O       *
+      *    EXTRATO SEQUENCIAL COM OS REGISTROS DE DETALHE E O          *
+      *    TRAILER DE CONTROLE (QUANTIDADE E TOTAIS).                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA-MESTRE THRU 2000-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 3000-FINALIZA THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-INICIALIZA - VERIFICA SE EXISTE CHECKPOINT PENDENTE,   *
+      *    ABRE OS ARQUIVOS (REPOSICIONANDO O MESTRE QUANDO FOR UMA    *
+      *    RETOMADA) E LE O PRIMEIRO REGISTRO A PROCESSAR.             *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA.
+           PERFORM 1050-LE-CHECKPOINT THRU 1050-EXIT.
+
+           OPEN INPUT  ARQ-MESTRE.
+           IF NOT FS-MESTRE-OK
+               DISPLAY 'PROG1EXT - ERRO AO ABRIR O MESTRE - FS='
+                       FS-MESTRE-WS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF EH-RESTART
+               PERFORM 1060-RECONSTROI-EXTRATO THRU 1060-EXIT
+               MOVE ULTIMA-CHAVE-EXTRATO-WS TO MESTRE-CHAVE
+               START ARQ-MESTRE KEY IS GREATER THAN MESTRE-CHAVE
+                   INVALID KEY
+                       DISPLAY 'PROG1EXT - CHAVE DE CHECKPOINT NAO '
+                               'LOCALIZADA, REINICIANDO DO PRIMEIRO '
+                               'REGISTRO DO MESTRE'
+                       SET NAO-EH-RESTART TO TRUE
+               END-START
+           END-IF.
+
+           IF EH-RESTART
+               OPEN EXTEND ARQ-EXTRATO
+               DISPLAY 'PROG1EXT - RETOMANDO APOS A CHAVE '
+                       ULTIMA-CHAVE-EXTRATO-WS ' (' QTDE-GRAVADOS-WS
+                       ' REGISTROS JA GRAVADOS NO EXTRATO)'
+           ELSE
+               MOVE ZERO                   TO QTDE-LIDOS-WS
+               MOVE ZERO                   TO QTDE-GRAVADOS-WS
+               MOVE ZERO                   TO TOTAL-SALDO-WS
+               MOVE ZERO                   TO TOTAL-LIMITE-WS
+               OPEN OUTPUT ARQ-EXTRATO
+           END-IF.
+
+           IF NOT FS-EXTRATO-OK
+               DISPLAY 'PROG1EXT - ERRO AO ABRIR O EXTRATO - FS='
+                       FS-EXTRATO-WS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LE-MESTRE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1050-LE-CHECKPOINT - VERIFICA SE HA UM CHECKPOINT DE UMA    *
+      *    EXECUCAO ANTERIOR AINDA EM ANDAMENTO (STATUS 'A'). SE O     *
+      *    ARQUIVO DE CONTROLE NAO EXISTIR OU ESTIVER VAZIO, OU O      *
+      *    ULTIMO CHECKPOINT ESTIVER MARCADO COMO CONCLUIDO, A         *
+      *    EXECUCAO COMECA DO PRIMEIRO REGISTRO DO MESTRE.             *
+      *----------------------------------------------------------------*
+       1050-LE-CHECKPOINT.
+           SET NAO-EH-RESTART TO TRUE.
+           OPEN INPUT ARQ-CKPT.
+           IF FS-CKPT-OK
+               READ ARQ-CKPT
+                   AT END
+                       SET NAO-EH-RESTART TO TRUE
+                   NOT AT END
+                       IF CKPT-EM-ANDAMENTO
+                           SET EH-RESTART TO TRUE
+                       END-IF
+               END-READ
+               CLOSE ARQ-CKPT
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1060-RECONSTROI-EXTRATO - NA RETOMADA, RELE DO INICIO OS    *
+      *    REGISTROS DE DETALHE JA GRAVADOS NO EXTRATO DA EXECUCAO     *
+      *    ANTERIOR, EM VEZ DE CONFIAR NOS CONTADORES DO ULTIMO        *
+      *    CHECKPOINT. COMO O CHECKPOINT SO E GRAVADO A CADA           *
+      *    QTDE-REGS-CKPT-WS REGISTROS, OS CONTADORES DO CHECKPOINT    *
+      *    PODEM ESTAR DEFASADOS EM RELACAO AO QUE REALMENTE FOI       *
+      *    GRAVADO NO EXTRATO ANTES DO TERMINO ANORMAL; RECONTAR A     *
+      *    PARTIR DO PROPRIO EXTRATO GARANTE QUE O MESTRE SEJA         *
+      *    REPOSICIONADO EXATAMENTE APOS O ULTIMO REGISTRO GRAVADO,    *
+      *    SEM REPETIR NEM PULAR NENHUMA CHAVE.                        *
+      *----------------------------------------------------------------*
+       1060-RECONSTROI-EXTRATO.
+           MOVE ZERO                    TO QTDE-GRAVADOS-WS.
+           MOVE ZERO                    TO TOTAL-SALDO-WS.
+           MOVE ZERO                    TO TOTAL-LIMITE-WS.
+           MOVE SPACES                  TO ULTIMA-CHAVE-EXTRATO-WS.
+           SET NAO-FIM-EXTRATO          TO TRUE.
+
+           OPEN INPUT ARQ-EXTRATO.
+           IF NOT FS-EXTRATO-OK
+               DISPLAY 'PROG1EXT - ERRO AO ABRIR O EXTRATO PARA '
+                       'RETOMADA - FS=' FS-EXTRATO-WS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 1070-LE-REG-EXTRATO THRU 1070-EXIT
+               UNTIL FIM-EXTRATO.
+
+           CLOSE ARQ-EXTRATO.
+           MOVE QTDE-GRAVADOS-WS         TO QTDE-LIDOS-WS.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1070-LE-REG-EXTRATO - LE UM REGISTRO DO EXTRATO DA EXECUCAO *
+      *    ANTERIOR E, SE FOR UM DETALHE, ACUMULA SEUS VALORES E       *
+      *    GUARDA SUA CHAVE COMO A ULTIMA PROCESSADA ATE AQUI.         *
+      *----------------------------------------------------------------*
+       1070-LE-REG-EXTRATO.
+           READ ARQ-EXTRATO
+               AT END
+                   SET FIM-EXTRATO TO TRUE
+           END-READ.
+
+           IF NOT FIM-EXTRATO AND EXT-TIPO-DETALHE
+               ADD 1                     TO QTDE-GRAVADOS-WS
+               ADD EXT-VALOR-SALDO       TO TOTAL-SALDO-WS
+               ADD EXT-LIMITE-CREDITO    TO TOTAL-LIMITE-WS
+               MOVE EXT-CHAVE            TO ULTIMA-CHAVE-EXTRATO-WS
+           END-IF.
+       1070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-PROCESSA-MESTRE - GRAVA O DETALHE DO REGISTRO CORRENTE,*
+      *    GRAVA CHECKPOINT A CADA QTDE-REGS-CKPT-WS REGISTROS, E      *
+      *    AVANCA PARA O PROXIMO REGISTRO DO MESTRE.                   *
+      *----------------------------------------------------------------*
+       2000-PROCESSA-MESTRE.
+           PERFORM 2200-GRAVA-DETALHE THRU 2200-EXIT.
+           PERFORM 2250-VERIFICA-CHECKPOINT THRU 2250-EXIT.
+           PERFORM 2100-LE-MESTRE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2100-LE-MESTRE - LEITURA SEQUENCIAL DO PROXIMO REGISTRO DO  *
+      *    MESTRE.                                                     *
+      *----------------------------------------------------------------*
+       2100-LE-MESTRE.
+           READ ARQ-MESTRE NEXT RECORD
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+           IF NOT FIM-ARQUIVO
+               ADD 1 TO QTDE-LIDOS-WS
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2200-GRAVA-DETALHE - MONTA E GRAVA O REGISTRO DE DETALHE NO *
+      *    EXTRATO, ACUMULANDO OS TOTAIS DE CONTROLE. OS CAMPOS        *
+      *    NUMERICOS TAMBEM SAO GRAVADOS EM TEXTO NO FORMATO           *
+      *    AMERICANO (PONTO DECIMAL) PARA O SISTEMA DE RECONCILIACAO.  *
+      *----------------------------------------------------------------*
+       2200-GRAVA-DETALHE.
+           MOVE SPACES                  TO REG-EXTRATO.
+           SET EXT-TIPO-DETALHE         TO TRUE.
+           MOVE MESTRE-CHAVE            TO EXT-CHAVE.
+           MOVE MESTRE-NOME             TO EXT-NOME.
+           MOVE MESTRE-CIDADE           TO EXT-CIDADE.
+           MOVE MESTRE-UF               TO EXT-UF.
+           MOVE MESTRE-VALOR-SALDO      TO EXT-VALOR-SALDO.
+           MOVE MESTRE-LIMITE-CREDITO   TO EXT-LIMITE-CREDITO.
+           CALL 'CONVUS' USING MESTRE-VALOR-SALDO,
+                                EXT-VALOR-SALDO-US.
+           CALL 'CONVUS' USING MESTRE-LIMITE-CREDITO,
+                                EXT-LIMITE-CREDITO-US.
+
+           WRITE REG-EXTRATO.
+           IF NOT FS-EXTRATO-OK
+               DISPLAY 'PROG1EXT - ERRO AO GRAVAR DETALHE - FS='
+                       FS-EXTRATO-WS ' CHAVE=' MESTRE-CHAVE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           ADD 1                        TO QTDE-GRAVADOS-WS.
+           ADD MESTRE-VALOR-SALDO       TO TOTAL-SALDO-WS.
+           ADD MESTRE-LIMITE-CREDITO    TO TOTAL-LIMITE-WS.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2250-VERIFICA-CHECKPOINT - A CADA QTDE-REGS-CKPT-WS         *
+      *    REGISTROS LIDOS, ACIONA A GRAVACAO DO CHECKPOINT.           *
+      *----------------------------------------------------------------*
+       2250-VERIFICA-CHECKPOINT.
+           DIVIDE QTDE-LIDOS-WS BY QTDE-REGS-CKPT-WS
+               GIVING QUOCIENTE-CKPT-WS
+               REMAINDER RESTO-CKPT-WS.
+           IF RESTO-CKPT-WS = ZERO
+               PERFORM 2300-GRAVA-CHECKPOINT THRU 2300-EXIT
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2300-GRAVA-CHECKPOINT - REGRAVA O REGISTRO DE CONTROLE COM  *
+      *    A ULTIMA CHAVE PROCESSADA E OS CONTADORES/TOTAIS ATE AQUI,  *
+      *    MARCADO COMO EM ANDAMENTO, PARA PERMITIR A RETOMADA.        *
+      *----------------------------------------------------------------*
+       2300-GRAVA-CHECKPOINT.
+           MOVE SPACES                  TO REG-CKPT.
+           SET CKPT-EM-ANDAMENTO        TO TRUE.
+           MOVE MESTRE-CHAVE            TO CKPT-ULTIMA-CHAVE.
+           MOVE QTDE-LIDOS-WS           TO CKPT-QTDE-LIDOS.
+           MOVE QTDE-GRAVADOS-WS        TO CKPT-QTDE-GRAVADOS.
+           MOVE TOTAL-SALDO-WS          TO CKPT-TOTAL-SALDO.
+           MOVE TOTAL-LIMITE-WS         TO CKPT-TOTAL-LIMITE.
+
+           OPEN OUTPUT ARQ-CKPT.
+           IF NOT FS-CKPT-OK
+               DISPLAY 'PROG1EXT - ERRO AO ABRIR O CHECKPOINT - FS='
+                       FS-CKPT-WS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           WRITE REG-CKPT.
+           IF NOT FS-CKPT-OK
+               DISPLAY 'PROG1EXT - ERRO AO GRAVAR O CHECKPOINT - FS='
+                       FS-CKPT-WS ' CHAVE=' MESTRE-CHAVE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE ARQ-CKPT.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-FINALIZA - GRAVA O TRAILER DE CONTROLE E FECHA OS      *
+      *    ARQUIVOS.                                                   *
+      *----------------------------------------------------------------*
+       3000-FINALIZA.
+           MOVE SPACES                  TO REG-EXTRATO.
+           SET EXT-TIPO-TRAILER         TO TRUE.
+           MOVE QTDE-GRAVADOS-WS        TO EXT-QTDE-REGISTROS.
+           MOVE TOTAL-SALDO-WS          TO EXT-TOTAL-SALDO.
+           MOVE TOTAL-LIMITE-WS         TO EXT-TOTAL-LIMITE.
+           WRITE REG-EXTRATO.
+
+           DISPLAY 'PROG1EXT - REGISTROS LIDOS    : ' QTDE-LIDOS-WS.
+           DISPLAY 'PROG1EXT - REGISTROS GRAVADOS  : ' QTDE-GRAVADOS-WS.
+           DISPLAY 'PROG1EXT - TOTAL SALDO         : ' TOTAL-SALDO-WS.
+           DISPLAY 'PROG1EXT - TOTAL LIMITE CREDITO: ' TOTAL-LIMITE-WS.
+
+           PERFORM 3100-GRAVA-CKPT-FINAL THRU 3100-EXIT.
+
+           CLOSE ARQ-MESTRE.
+           CLOSE ARQ-EXTRATO.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3100-GRAVA-CKPT-FINAL - MARCA O CHECKPOINT COMO CONCLUIDO   *
+      *    AO FIM DE UM PROCESSAMENTO COMPLETO, PARA QUE A PROXIMA     *
+      *    EXECUCAO NAO TENTE RETOMAR UM JOB QUE JA TERMINOU.          *
+      *----------------------------------------------------------------*
+       3100-GRAVA-CKPT-FINAL.
+           MOVE SPACES                  TO REG-CKPT.
+           SET CKPT-CONCLUIDO           TO TRUE.
+           MOVE MESTRE-CHAVE            TO CKPT-ULTIMA-CHAVE.
+           MOVE QTDE-LIDOS-WS           TO CKPT-QTDE-LIDOS.
+           MOVE QTDE-GRAVADOS-WS        TO CKPT-QTDE-GRAVADOS.
+           MOVE TOTAL-SALDO-WS          TO CKPT-TOTAL-SALDO.
+           MOVE TOTAL-LIMITE-WS         TO CKPT-TOTAL-LIMITE.
+
+           OPEN OUTPUT ARQ-CKPT.
+           IF NOT FS-CKPT-OK
+               DISPLAY 'PROG1EXT - ERRO AO ABRIR O CHECKPOINT - FS='
+                       FS-CKPT-WS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           WRITE REG-CKPT.
+           IF NOT FS-CKPT-OK
+               DISPLAY 'PROG1EXT - ERRO AO GRAVAR O CHECKPOINT - FS='
+                       FS-CKPT-WS ' CHAVE=' MESTRE-CHAVE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE ARQ-CKPT.
+       3100-EXIT.
+           EXIT.

@@ -3,18 +3,483 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+      *----------------------------------------------------------------*
+      *    REG-MESTRE - AREA DE TRABALHO NO LAYOUT DO ARQUIVO MESTRE,  *
+      *    USADA COMO INTO/FROM NOS COMANDOS EXEC CICS READ/WRITE/     *
+      *    REWRITE QUE ACESSAM O ARQUIVO MESTRE('MESTRE') - O CICS,    *
+      *    NAO O PROGRAMA, CONTROLA A ABERTURA/FECHAMENTO DO ARQUIVO   *
+      *    ATRAVES DA FCT.                                             *
+      *----------------------------------------------------------------*
+       01  REG-MESTRE.
+           COPY MESTRE.
+
        01  CAMPOS-CICS.
           05 RESP-WS                   PIC S9(8) COMP   VALUE ZEROS.
+             88 RESP-OK                                 VALUE ZERO.
           05 TAM-WS                    PIC S9(4) COMP   VALUE ZEROS.
+          05 ULTIMO-COMANDO-WS         PIC X(20)        VALUE SPACES.
+          05 ULTIMO-PARAGRAFO-WS       PIC X(20)        VALUE SPACES.
+          05 NOME-CONDICAO-WS          PIC X(20)        VALUE SPACES.
+          05 RESP-EDICAO-WS            PIC ZZZZZZZ9.
+          05 LINHA-LOG-WS              PIC X(132)       VALUE SPACES.
+          05 USERID-WS                 PIC X(08)        VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *    AREA-VERSAO-WS - INDICA SE O CHAMADOR PASSOU SOMENTE A      *
+      *    AREA-COMM BASICA (1326 BYTES) OU A COMMAREA COMPLETA, COM   *
+      *    A AREA-FILLER DE EXPANSAO (2000 BYTES). TESTADO A PARTIR DE *
+      *    TAM-WS, CARREGADO DE EIBCALEN NO INICIO DA TRANSACAO.       *
+      *----------------------------------------------------------------*
+       01  AREA-VERSAO-WS.
+          05 AREA-EXPANDIDA-SW         PIC X(01)        VALUE 'N'.
+             88 AREA-EXPANDIDA-PRESENTE                 VALUE 'S'.
+             88 AREA-EXPANDIDA-AUSENTE                  VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      *    AREA DE AUDITORIA - GUARDA AS IMAGENS ANTES/DEPOIS DO       *
+      *    REGISTRO DO MESTRE MANIPULADO PELA TRANSACAO CORRENTE, NO   *
+      *    MESMO LAYOUT FISICO DE REG-MESTRE, PARA GRAVACAO NA FILA    *
+      *    DE AUDITORIA POR 7000-GRAVA-AUDITORIA.                      *
+      *----------------------------------------------------------------*
+       01  AREA-AUDITORIA-WS.
+          05 IMAGEM-ANTES-WS           PIC X(221)       VALUE SPACES.
+          05 IMAGEM-DEPOIS-WS          PIC X(221)       VALUE SPACES.
+
+       01  REG-AUDITORIA.
+           COPY AUDREG.
 
        LINKAGE SECTION.
 
        01  DFHCOMMAREA.
-          05 AREA-COMM                 PIC X(1326).
-          05 AREA-FILLER               PIC X(0674).
+          05 AREA-COMM.
+             COPY AREACOM.
+          05 AREA-FILLER.
+             COPY AREAEXP.
+
+       PROCEDURE DIVISION.
 
+      *----------------------------------------------------------------*
+      *    CONTROLE - PARAGRAFO PRINCIPAL. EXAMINA A FUNCAO RECEBIDA   *
+      *    NA AREA-COMM E DESVIA PARA A ROTINA DE NEGOCIO CORRESPON-   *
+      *    DENTE. TODO CAMINHO PASSA POR 9000-RETORNA AO FINAL.        *
+      *----------------------------------------------------------------*
        CONTROLE.
-           EXEC CICS RETURN END-EXEC.
+           PERFORM 0050-VERIFICA-VERSAO-AREA THRU 0050-EXIT.
+           PERFORM 0100-OBTEM-USERID THRU 0100-EXIT.
+           MOVE SPACES                  TO IMAGEM-ANTES-WS.
+           MOVE SPACES                  TO IMAGEM-DEPOIS-WS.
+
+           EVALUATE TRUE
+               WHEN CA-FUNC-CONSULTA
+                   PERFORM 1000-CONSULTA-REGISTRO THRU 1000-EXIT
+               WHEN CA-FUNC-INCLUSAO
+                   PERFORM 2000-INCLUI-REGISTRO THRU 2000-EXIT
+               WHEN CA-FUNC-ALTERACAO
+                   PERFORM 3000-ALTERA-REGISTRO THRU 3000-EXIT
+               WHEN CA-FUNC-EXCLUSAO
+                   PERFORM 4000-EXCLUI-REGISTRO THRU 4000-EXIT
+               WHEN OTHER
+                   PERFORM 8000-FUNCAO-INVALIDA THRU 8000-EXIT
+           END-EVALUATE.
+
+           PERFORM 7000-GRAVA-AUDITORIA THRU 7000-EXIT.
+           PERFORM 9000-RETORNA THRU 9000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *    0050-VERIFICA-VERSAO-AREA - CARREGA TAM-WS COM O TAMANHO DA *
+      *    COMMAREA RECEBIDA (EIBCALEN) E LIGA O INDICADOR DE AREA     *
+      *    EXPANDIDA QUANDO O CHAMADOR PASSOU OS 2000 BYTES COMPLETOS  *
+      *    (AREA-COMM + AREA-FILLER), EM VEZ DOS 1326 BYTES BASICOS.   *
+      *    CHAMADORES ANTIGOS, QUE SO CONHECEM A AREA-COMM, CONTINUAM  *
+      *    FUNCIONANDO SEM ALTERACAO.                                  *
+      *----------------------------------------------------------------*
+       0050-VERIFICA-VERSAO-AREA.
+           MOVE EIBCALEN                TO TAM-WS.
+           IF TAM-WS >= LENGTH OF DFHCOMMAREA
+               SET AREA-EXPANDIDA-PRESENTE TO TRUE
+           ELSE
+               SET AREA-EXPANDIDA-AUSENTE TO TRUE
+           END-IF.
+       0050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    0100-OBTEM-USERID - OBTEM O ID DO USUARIO ASSINADO NO       *
+      *    TERMINAL QUE DISPAROU A TRANSACAO, PARA USO NA AUDITORIA.   *
+      *----------------------------------------------------------------*
+       0100-OBTEM-USERID.
+           MOVE 'ASSIGN'                TO ULTIMO-COMANDO-WS.
+           MOVE '0100-OBTEM-USERID'     TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS ASSIGN
+               USERID(USERID-WS)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT.
+       0100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1000-CONSULTA-REGISTRO - CONSULTA DE REGISTRO NO MESTRE,    *
+      *    VIA EXEC CICS READ FILE('MESTRE') - O CICS E QUEM ABRE/     *
+      *    FECHA O ARQUIVO, CONFORME DEFINIDO NA FCT.                  *
+      *----------------------------------------------------------------*
+       1000-CONSULTA-REGISTRO.
+           MOVE CA-CHAVE                TO MESTRE-CHAVE.
+           MOVE 'READ FILE'             TO ULTIMO-COMANDO-WS.
+           MOVE '1000-CONSULTA-REGISTRO' TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS READ
+               FILE('MESTRE')
+               INTO(REG-MESTRE)
+               RIDFLD(MESTRE-CHAVE)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           EVALUATE RESP-WS
+               WHEN DFHRESP(NORMAL)
+                   MOVE REG-MESTRE            TO IMAGEM-ANTES-WS
+                   MOVE REG-MESTRE            TO IMAGEM-DEPOIS-WS
+                   PERFORM 1100-COPIA-MESTRE-COMM THRU 1100-EXIT
+                   SET CA-STATUS-OK TO TRUE
+                   MOVE 'CONSULTA REALIZADA COM SUCESSO'
+                                         TO CA-MENSAGEM
+               WHEN DFHRESP(NOTFND)
+                   SET CA-STATUS-NAO-ENCONTRADO TO TRUE
+                   MOVE 'REGISTRO NAO ENCONTRADO NO MESTRE'
+                                         TO CA-MENSAGEM
+               WHEN OTHER
+                   PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1100-COPIA-MESTRE-COMM - TRANSPORTA OS DADOS LIDOS DO       *
+      *    MESTRE PARA A AREA-COMM QUE VOLTA AO CHAMADOR.              *
+      *----------------------------------------------------------------*
+       1100-COPIA-MESTRE-COMM.
+           MOVE MESTRE-NOME              TO CA-NOME.
+           MOVE MESTRE-ENDERECO          TO CA-ENDERECO.
+           MOVE MESTRE-CIDADE            TO CA-CIDADE.
+           MOVE MESTRE-UF                TO CA-UF.
+           MOVE MESTRE-CEP               TO CA-CEP.
+           MOVE MESTRE-DATA-NASCTO       TO CA-DATA-NASCTO.
+           MOVE MESTRE-VALOR-SALDO       TO CA-VALOR-SALDO.
+           IF AREA-EXPANDIDA-PRESENTE
+               MOVE MESTRE-EMAIL            TO CA-EMAIL
+               MOVE MESTRE-TELEFONE         TO CA-TELEFONE
+               MOVE MESTRE-LIMITE-CREDITO   TO CA-LIMITE-CREDITO
+               MOVE MESTRE-DATA-ULT-MOVTO   TO CA-DATA-ULT-MOVTO
+               MOVE MESTRE-USUARIO-ULT-ATLZ TO CA-USUARIO-ULT-ATLZ
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-INCLUI-REGISTRO - INCLUSAO DE REGISTRO NO MESTRE, VIA  *
+      *    EXEC CICS WRITE FILE('MESTRE'). REG-MESTRE E INICIALIZADO   *
+      *    ANTES DE MONTADO, PARA QUE OS CAMPOS EXPANDIDOS NAO LEVEM   *
+      *    LIXO DEIXADO POR UMA CONSULTA/ALTERACAO/EXCLUSAO ANTERIOR   *
+      *    QUANDO A COMMAREA RECEBIDA FOR A BASICA (1326 BYTES).       *
+      *----------------------------------------------------------------*
+       2000-INCLUI-REGISTRO.
+           INITIALIZE REG-MESTRE.
+           MOVE CA-CHAVE                TO MESTRE-CHAVE.
+           PERFORM 2100-COPIA-COMM-MESTRE THRU 2100-EXIT.
+
+           MOVE 'WRITE FILE'            TO ULTIMO-COMANDO-WS.
+           MOVE '2000-INCLUI-REGISTRO'  TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS WRITE
+               FILE('MESTRE')
+               FROM(REG-MESTRE)
+               RIDFLD(MESTRE-CHAVE)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           EVALUATE RESP-WS
+               WHEN DFHRESP(NORMAL)
+                   MOVE REG-MESTRE            TO IMAGEM-DEPOIS-WS
+                   SET CA-STATUS-OK TO TRUE
+                   MOVE 'REGISTRO INCLUIDO COM SUCESSO'
+                                         TO CA-MENSAGEM
+               WHEN DFHRESP(DUPREC)
+                   SET CA-STATUS-JA-EXISTE TO TRUE
+                   MOVE 'REGISTRO JA EXISTE NO MESTRE'
+                                         TO CA-MENSAGEM
+               WHEN OTHER
+                   PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2100-COPIA-COMM-MESTRE - TRANSPORTA OS DADOS RECEBIDOS NA   *
+      *    AREA-COMM PARA O REGISTRO DO MESTRE A GRAVAR/REGRAVAR.      *
+      *----------------------------------------------------------------*
+       2100-COPIA-COMM-MESTRE.
+           MOVE CA-NOME                  TO MESTRE-NOME.
+           MOVE CA-ENDERECO              TO MESTRE-ENDERECO.
+           MOVE CA-CIDADE                TO MESTRE-CIDADE.
+           MOVE CA-UF                    TO MESTRE-UF.
+           MOVE CA-CEP                   TO MESTRE-CEP.
+           MOVE CA-DATA-NASCTO           TO MESTRE-DATA-NASCTO.
+           MOVE CA-VALOR-SALDO           TO MESTRE-VALOR-SALDO.
+           IF AREA-EXPANDIDA-PRESENTE
+               MOVE CA-EMAIL                TO MESTRE-EMAIL
+               MOVE CA-TELEFONE             TO MESTRE-TELEFONE
+               MOVE CA-LIMITE-CREDITO       TO MESTRE-LIMITE-CREDITO
+               MOVE CA-DATA-ULT-MOVTO       TO MESTRE-DATA-ULT-MOVTO
+               MOVE CA-USUARIO-ULT-ATLZ     TO MESTRE-USUARIO-ULT-ATLZ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-ALTERA-REGISTRO - ALTERACAO DE REGISTRO NO MESTRE.     *
+      *    LE COM UPDATE PARA RESERVAR O REGISTRO PARA A REGRAVACAO    *
+      *    QUE SEGUE EM 3100-REGRAVA-MESTRE.                           *
+      *----------------------------------------------------------------*
+       3000-ALTERA-REGISTRO.
+           MOVE CA-CHAVE                TO MESTRE-CHAVE.
+           MOVE 'READ FILE UPDATE'      TO ULTIMO-COMANDO-WS.
+           MOVE '3000-ALTERA-REGISTRO'  TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS READ
+               FILE('MESTRE')
+               INTO(REG-MESTRE)
+               RIDFLD(MESTRE-CHAVE)
+               UPDATE
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           EVALUATE RESP-WS
+               WHEN DFHRESP(NORMAL)
+                   MOVE REG-MESTRE            TO IMAGEM-ANTES-WS
+                   PERFORM 2100-COPIA-COMM-MESTRE THRU 2100-EXIT
+                   PERFORM 3100-REGRAVA-MESTRE THRU 3100-EXIT
+               WHEN DFHRESP(NOTFND)
+                   SET CA-STATUS-NAO-ENCONTRADO TO TRUE
+                   MOVE 'REGISTRO NAO ENCONTRADO PARA ALTERACAO'
+                                         TO CA-MENSAGEM
+               WHEN OTHER
+                   PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3100-REGRAVA-MESTRE - REGRAVA NO MESTRE O REGISTRO LIDO COM *
+      *    UPDATE EM 3000-ALTERA-REGISTRO, JA ATUALIZADO COM OS DADOS  *
+      *    DA AREA-COMM.                                               *
+      *----------------------------------------------------------------*
+       3100-REGRAVA-MESTRE.
+           MOVE 'REWRITE FILE'          TO ULTIMO-COMANDO-WS.
+           MOVE '3100-REGRAVA-MESTRE'   TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS REWRITE
+               FILE('MESTRE')
+               FROM(REG-MESTRE)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           EVALUATE RESP-WS
+               WHEN DFHRESP(NORMAL)
+                   MOVE REG-MESTRE       TO IMAGEM-DEPOIS-WS
+                   SET CA-STATUS-OK TO TRUE
+                   MOVE 'REGISTRO ALTERADO COM SUCESSO'
+                                         TO CA-MENSAGEM
+               WHEN OTHER
+                   MOVE IMAGEM-ANTES-WS  TO IMAGEM-DEPOIS-WS
+                   PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT
+           END-EVALUATE.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4000-EXCLUI-REGISTRO - EXCLUSAO DE REGISTRO NO MESTRE.      *
+      *    LE COM UPDATE PARA RESERVAR O REGISTRO PARA A EXCLUSAO QUE  *
+      *    SEGUE EM 4100-APAGA-MESTRE.                                 *
+      *----------------------------------------------------------------*
+       4000-EXCLUI-REGISTRO.
+           MOVE CA-CHAVE                TO MESTRE-CHAVE.
+           MOVE 'READ FILE UPDATE'      TO ULTIMO-COMANDO-WS.
+           MOVE '4000-EXCLUI-REGISTRO'  TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS READ
+               FILE('MESTRE')
+               INTO(REG-MESTRE)
+               RIDFLD(MESTRE-CHAVE)
+               UPDATE
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           EVALUATE RESP-WS
+               WHEN DFHRESP(NORMAL)
+                   MOVE REG-MESTRE            TO IMAGEM-ANTES-WS
+                   PERFORM 4100-APAGA-MESTRE THRU 4100-EXIT
+               WHEN DFHRESP(NOTFND)
+                   SET CA-STATUS-NAO-ENCONTRADO TO TRUE
+                   MOVE 'REGISTRO NAO ENCONTRADO PARA EXCLUSAO'
+                                         TO CA-MENSAGEM
+               WHEN OTHER
+                   PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT
+           END-EVALUATE.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4100-APAGA-MESTRE - EXCLUI DO MESTRE O REGISTRO LIDO COM    *
+      *    UPDATE EM 4000-EXCLUI-REGISTRO.                             *
+      *----------------------------------------------------------------*
+       4100-APAGA-MESTRE.
+           MOVE 'DELETE FILE'           TO ULTIMO-COMANDO-WS.
+           MOVE '4100-APAGA-MESTRE'     TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS DELETE
+               FILE('MESTRE')
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           EVALUATE RESP-WS
+               WHEN DFHRESP(NORMAL)
+                   SET CA-STATUS-OK TO TRUE
+                   MOVE 'REGISTRO EXCLUIDO COM SUCESSO'
+                                         TO CA-MENSAGEM
+               WHEN OTHER
+                   MOVE IMAGEM-ANTES-WS  TO IMAGEM-DEPOIS-WS
+                   PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT
+           END-EVALUATE.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8000-FUNCAO-INVALIDA - FUNCAO NAO RECONHECIDA NA AREA-COMM. *
+      *----------------------------------------------------------------*
+       8000-FUNCAO-INVALIDA.
+           SET CA-STATUS-FUNCAO-INVALIDA TO TRUE.
+           MOVE 'FUNCAO NAO RECONHECIDA'      TO CA-MENSAGEM.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    7000-GRAVA-AUDITORIA - GRAVA NA FILA DE AUDITORIA UM        *
+      *    REGISTRO COM A IDENTIFICACAO DO TERMINAL/USUARIO/TAREFA,    *
+      *    A FUNCAO E A CHAVE PROCESSADAS, O STATUS DE RETORNO, E AS   *
+      *    IMAGENS ANTES/DEPOIS DO REGISTRO DO MESTRE, QUANDO HOUVER.  *
+      *    CHAMADO PELO CONTROLE A CADA INVOCACAO DA TRANSACAO.        *
+      *----------------------------------------------------------------*
+       7000-GRAVA-AUDITORIA.
+           MOVE SPACES                  TO REG-AUDITORIA.
+           MOVE EIBDATE                  TO AUD-EIBDATE.
+           MOVE EIBTIME                  TO AUD-EIBTIME.
+           MOVE EIBTRNID                 TO AUD-TRAN-ID.
+           MOVE EIBTRMID                 TO AUD-TERM-ID.
+           MOVE EIBTASKN                 TO AUD-TASK-NUM.
+           MOVE USERID-WS                TO AUD-USERID.
+           MOVE CA-FUNCAO                TO AUD-FUNCAO.
+           MOVE CA-CHAVE                 TO AUD-CHAVE.
+           MOVE CA-STATUS                TO AUD-STATUS.
+           MOVE IMAGEM-ANTES-WS          TO AUD-IMAGEM-ANTES.
+           MOVE IMAGEM-DEPOIS-WS         TO AUD-IMAGEM-DEPOIS.
+
+           MOVE 'WRITEQ TD'             TO ULTIMO-COMANDO-WS.
+           MOVE '7000-GRAVA-AUDITORIA'  TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS WRITEQ TD
+               QUEUE('PG1A')
+               FROM(REG-AUDITORIA)
+               LENGTH(LENGTH OF REG-AUDITORIA)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9000-RETORNA - DEVOLVE O CONTROLE AO CICS.                  *
+      *----------------------------------------------------------------*
+       9000-RETORNA.
+           MOVE 'RETURN'                TO ULTIMO-COMANDO-WS.
+           MOVE '9000-RETORNA'          TO ULTIMO-PARAGRAFO-WS.
+           EXEC CICS RETURN
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+           PERFORM 9500-VERIFICA-RESP THRU 9500-EXIT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9500-VERIFICA-RESP - PARAGRAFO COMUM, CHAMADO LOGO APOS     *
+      *    CADA COMANDO EXEC CICS QUE USE RESP(RESP-WS)/NOHANDLE, PARA *
+      *    DETECTAR CONDICOES ANORMAIS E DESVIAR PARA O TRATAMENTO     *
+      *    DE ERRO EM VEZ DE DEIXAR O CICS ABENDAR A TAREFA.           *
+      *----------------------------------------------------------------*
+       9500-VERIFICA-RESP.
+           IF NOT RESP-OK
+               PERFORM 9600-TRATA-ERRO-CICS THRU 9600-EXIT
+           END-IF.
+       9500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9600-TRATA-ERRO-CICS - REGISTRA A CONDICAO CICS, O COMANDO  *
+      *    E O PARAGRAFO ONDE OCORREU, E COLOCA A TRANSACAO EM UM      *
+      *    CAMINHO DE RECUPERACAO CONTROLADO (RETORNO COM STATUS DE    *
+      *    ERRO NA AREA-COMM) EM VEZ DE ABENDAR. QUANDO A CONDICAO     *
+      *    OCORRE APOS A FUNCAO DE NEGOCIO JA TER SIDO CONCLUIDA COM   *
+      *    SUCESSO (CASO DE 7000-GRAVA-AUDITORIA, CHAMADA DEPOIS DA    *
+      *    GRAVACAO NO MESTRE), CA-STATUS/CA-MENSAGEM NAO SAO          *
+      *    SOBRESCRITOS - O REGISTRO NA FILA PG1E ABAIXO JA BASTA      *
+      *    PARA DIAGNOSTICO, E O CHAMADOR NAO PODE VER UM RESULTADO    *
+      *    QUE JA FOI EFETIVADO NO MESTRE COMO SE TIVESSE FALHADO.     *
+      *----------------------------------------------------------------*
+       9600-TRATA-ERRO-CICS.
+           EVALUATE RESP-WS
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'NOTFND'            TO NOME-CONDICAO-WS
+               WHEN DFHRESP(DUPREC)
+                   MOVE 'DUPREC'            TO NOME-CONDICAO-WS
+               WHEN DFHRESP(DUPKEY)
+                   MOVE 'DUPKEY'            TO NOME-CONDICAO-WS
+               WHEN DFHRESP(LENGERR)
+                   MOVE 'LENGERR'           TO NOME-CONDICAO-WS
+               WHEN DFHRESP(NOTOPEN)
+                   MOVE 'NOTOPEN'           TO NOME-CONDICAO-WS
+               WHEN DFHRESP(IOERR)
+                   MOVE 'IOERR'             TO NOME-CONDICAO-WS
+               WHEN OTHER
+                   MOVE 'DESCONHECIDA'      TO NOME-CONDICAO-WS
+           END-EVALUATE.
+
+           MOVE RESP-WS                     TO RESP-EDICAO-WS.
+           STRING 'PROG1 ERRO CICS'         DELIMITED BY SIZE
+                  ' CMD='                   DELIMITED BY SIZE
+                  ULTIMO-COMANDO-WS         DELIMITED BY SIZE
+                  ' PARAG='                 DELIMITED BY SIZE
+                  ULTIMO-PARAGRAFO-WS       DELIMITED BY SIZE
+                  ' COND='                  DELIMITED BY SIZE
+                  NOME-CONDICAO-WS          DELIMITED BY SIZE
+                  ' RESP='                  DELIMITED BY SIZE
+                  RESP-EDICAO-WS            DELIMITED BY SIZE
+                  ' TRAN='                  DELIMITED BY SIZE
+                  EIBTRNID                  DELIMITED BY SIZE
+                  ' TERM='                  DELIMITED BY SIZE
+                  EIBTRMID                  DELIMITED BY SIZE
+             INTO LINHA-LOG-WS.
+
+           EXEC CICS WRITEQ TD
+               QUEUE('PG1E')
+               FROM(LINHA-LOG-WS)
+               LENGTH(LENGTH OF LINHA-LOG-WS)
+               RESP(RESP-WS)
+               NOHANDLE
+           END-EXEC.
+
+           IF NOT CA-STATUS-OK
+               SET CA-STATUS-ERRO-SISTEMA TO TRUE
+               MOVE LINHA-LOG-WS(1:79)      TO CA-MENSAGEM
+           END-IF.
+       9600-EXIT.
+           EXIT.

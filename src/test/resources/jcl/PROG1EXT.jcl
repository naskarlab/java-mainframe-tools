@@ -0,0 +1,49 @@
+//PROG1EXT JOB (ACCTG),'EXTRATO MESTRE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB NOTURNO - EXTRAI O ARQUIVO MESTRE MANTIDO PELO PROG1     *
+//*  PARA UM ARQUIVO SEQUENCIAL DE RELATORIO/RECONCILIACAO.       *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=PROG1EXT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MESTRE   DD   DSN=PROD.PROG1.MESTRE,DISP=SHR
+//*--------------------------------------------------------------*
+//*  EXTRATO.WORK E UM DATASET FIXO (NAO UMA GDG), QUE PERMANECE  *
+//*  ENTRE EXECUCOES DA MESMA FORMA QUE O CKPT ABAIXO, PARA QUE   *
+//*  UM RESTART REABRA EM EXTEND O MESMO DATASET FISICO GRAVADO   *
+//*  PELA EXECUCAO ANTERIOR. SO E PROMOVIDO PARA A PROXIMA        *
+//*  GERACAO DA GDG PELO PASSO020, E SOMENTE APOS UM TERMINO      *
+//*  NORMAL DO PASSO010 (3000-FINALIZA CONCLUIDO).                *
+//*--------------------------------------------------------------*
+//EXTRATO  DD   DSN=PROD.PROG1.EXTRATO.WORK,
+//             DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=0203,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//*  DATASET DE CHECKPOINT/RESTART - PERMANECE ENTRE EXECUCOES.   *
+//*  SE O JOB FOR INTERROMPIDO, A PROXIMA EXECUCAO LE ESTE        *
+//*  DATASET E RETOMA A PARTIR DA ULTIMA CHAVE PROCESSADA.        *
+//*--------------------------------------------------------------*
+//CKPT     DD   DSN=PROD.PROG1.EXTRATO.CKPT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=0079,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//*  PASSO020 - SO EXECUTA APOS TERMINO NORMAL DO PASSO010.       *
+//*  PROMOVE O EXTRATO DE TRABALHO PARA A PROXIMA GERACAO DA GDG  *
+//*  E LIBERA O TRABALHO/CHECKPOINT PARA A PROXIMA EXECUCAO DO    *
+//*  JOB COMECAR LIMPA.                                           *
+//*--------------------------------------------------------------*
+//PASSO020 EXEC PGM=IDCAMS,COND=(0,NE,PASSO010)
+//SYSPRINT DD   SYSOUT=*
+//SAIDA    DD   DSN=PROD.PROG1.EXTRATO(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=0203,BLKSIZE=0)
+//ENTRADA  DD   DSN=PROD.PROG1.EXTRATO.WORK,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(ENTRADA) OUTFILE(SAIDA)
+  DELETE PROD.PROG1.EXTRATO.WORK
+  DELETE PROD.PROG1.EXTRATO.CKPT
+/*

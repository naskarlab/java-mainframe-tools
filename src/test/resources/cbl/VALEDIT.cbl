@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALEDIT.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      *    AREA-TRABALHO - CAMPOS DE APOIO PARA A VALIDACAO/CONVERSAO  *
+      *    CARACTERE A CARACTERE DO VALOR RECEBIDO NO FORMATO          *
+      *    BRASILEIRO DE PONTO DECIMAL (VIRGULA), P.EX. '1.234,56'.    *
+      *----------------------------------------------------------------*
+       01  AREA-TRABALHO-WS.
+          05 VALOR-TRABALHO-WS         PIC X(15).
+          05 TAMANHO-WS                PIC S9(4) COMP   VALUE 15.
+          05 POSICAO-WS                PIC S9(4) COMP   VALUE 1.
+          05 POSICAO-RESTO-WS          PIC S9(4) COMP   VALUE 0.
+          05 TAMANHO-RESTO-WS          PIC S9(4) COMP   VALUE 0.
+          05 QTDE-VIRGULAS-WS          PIC S9(4) COMP   VALUE 0.
+          05 POSICAO-VIRGULA-WS        PIC S9(4) COMP   VALUE 0.
+          05 QTDE-DIGITOS-INTEIROS-WS  PIC S9(4) COMP   VALUE 0.
+          05 CARACTERE-WS              PIC X(01)        VALUE SPACE.
+          05 DIGITO-WS                 PIC 9(01)        VALUE 0.
+          05 PARTE-DECIMAL-WS          PIC X(02)        VALUE SPACES.
+          05 VALOR-INTEIRO-WS          PIC 9(10)        VALUE 0.
+          05 VALOR-DECIMAL-WS          PIC 9(02)        VALUE 0.
+          05 VALOR-ABSOLUTO-WS         PIC S9(09)V99 COMP-3 VALUE 0.
+          05 SINAL-NEGATIVO-SW         PIC X(01)        VALUE 'N'.
+             88 SINAL-NEGATIVO                          VALUE 'S'.
+          05 FORMATO-VALIDO-SW         PIC X(01)        VALUE 'S'.
+             88 FORMATO-VALIDO                          VALUE 'S'.
+
+       LINKAGE SECTION.
+
+      *----------------------------------------------------------------*
+      *    LK-VALOR-EDITADO - TEXTO DIGITADO PELO OPERADOR OU RECEBIDO *
+      *    DE UM CAMPO CA-VALOR-EDIT, NO FORMATO BRASILEIRO (VIRGULA   *
+      *    DECIMAL, PONTO SEPARADOR DE MILHAR OPCIONAL), P.EX.         *
+      *    '1.234,56' OU '-123,45'.                                    *
+      *----------------------------------------------------------------*
+       01  LK-VALOR-EDITADO             PIC X(15).
+      *----------------------------------------------------------------*
+      *    LK-VALOR-NUMERICO - VALOR CONVERTIDO, VALIDO SOMENTE QUANDO *
+      *    LK-STATUS-VALIDACAO = '00'.                                 *
+      *----------------------------------------------------------------*
+       01  LK-VALOR-NUMERICO            PIC S9(09)V99 COMP-3.
+      *----------------------------------------------------------------*
+      *    LK-STATUS-VALIDACAO - '00' FORMATO VALIDO, '01' INVALIDO.   *
+      *----------------------------------------------------------------*
+       01  LK-STATUS-VALIDACAO          PIC X(02).
+           88 LK-STATUS-VALIDO                          VALUE '00'.
+           88 LK-STATUS-INVALIDO                        VALUE '01'.
+
+       PROCEDURE DIVISION USING LK-VALOR-EDITADO
+                                 LK-VALOR-NUMERICO
+                                 LK-STATUS-VALIDACAO.
+
+      *----------------------------------------------------------------*
+      *    CONTROLE - VALIDA O FORMATO DO VALOR RECEBIDO E, SE VALIDO, *
+      *    DEVOLVE O VALOR NUMERICO CORRESPONDENTE EM LK-VALOR-        *
+      *    NUMERICO. SE INVALIDO, DEVOLVE ZERO E O STATUS '01'.        *
+      *----------------------------------------------------------------*
+       CONTROLE.
+           PERFORM 1000-INICIALIZA THRU 1000-EXIT.
+
+           IF FORMATO-VALIDO
+               PERFORM 2000-VERIFICA-CARACTERES THRU 2000-EXIT
+           END-IF.
+
+           IF FORMATO-VALIDO
+               PERFORM 3000-LOCALIZA-VIRGULA THRU 3000-EXIT
+           END-IF.
+
+           IF FORMATO-VALIDO
+               PERFORM 4000-CONVERTE-VALOR THRU 4000-EXIT
+           END-IF.
+
+           IF FORMATO-VALIDO
+               SET LK-STATUS-VALIDO TO TRUE
+               MOVE VALOR-ABSOLUTO-WS   TO LK-VALOR-NUMERICO
+           ELSE
+               SET LK-STATUS-INVALIDO TO TRUE
+               MOVE ZERO                TO LK-VALOR-NUMERICO
+           END-IF.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *    1000-INICIALIZA - PREPARA OS CAMPOS DE TRABALHO E REJEITA   *
+      *    DE IMEDIATO UM VALOR EM BRANCO.                             *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA.
+           MOVE LK-VALOR-EDITADO        TO VALOR-TRABALHO-WS.
+           MOVE 0                       TO QTDE-VIRGULAS-WS.
+           MOVE 0                       TO POSICAO-VIRGULA-WS.
+           MOVE 0                       TO QTDE-DIGITOS-INTEIROS-WS.
+           MOVE 'N'                     TO SINAL-NEGATIVO-SW.
+           MOVE 'S'                     TO FORMATO-VALIDO-SW.
+           MOVE SPACES                  TO PARTE-DECIMAL-WS.
+           MOVE 0                       TO VALOR-INTEIRO-WS.
+           MOVE 0                       TO VALOR-DECIMAL-WS.
+           MOVE 0                       TO VALOR-ABSOLUTO-WS.
+
+           IF VALOR-TRABALHO-WS = SPACES OR LOW-VALUES
+               MOVE 'N'                 TO FORMATO-VALIDO-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-VERIFICA-CARACTERES - PERCORRE O VALOR RECEBIDO        *
+      *    CONFIRMANDO QUE SO CONTEM DIGITOS, SINAL, SEPARADOR DE      *
+      *    MILHAR, VIRGULA DECIMAL E BRANCOS DE PREENCHIMENTO.         *
+      *----------------------------------------------------------------*
+       2000-VERIFICA-CARACTERES.
+           PERFORM 2100-VERIFICA-UM-CARACTERE THRU 2100-EXIT
+               VARYING POSICAO-WS FROM 1 BY 1
+               UNTIL POSICAO-WS > TAMANHO-WS
+                  OR NOT FORMATO-VALIDO.
+       2000-EXIT.
+           EXIT.
+
+       2100-VERIFICA-UM-CARACTERE.
+           MOVE VALOR-TRABALHO-WS(POSICAO-WS:1) TO CARACTERE-WS.
+           EVALUATE TRUE
+               WHEN CARACTERE-WS = '-'
+                   IF POSICAO-WS = 1
+                       MOVE 'S'         TO SINAL-NEGATIVO-SW
+                   ELSE
+                       MOVE 'N'         TO FORMATO-VALIDO-SW
+                   END-IF
+               WHEN CARACTERE-WS = ','
+                   ADD 1                TO QTDE-VIRGULAS-WS
+                   IF POSICAO-VIRGULA-WS = 0
+                       MOVE POSICAO-WS  TO POSICAO-VIRGULA-WS
+                   END-IF
+               WHEN CARACTERE-WS = '.'
+                   CONTINUE
+               WHEN CARACTERE-WS = ' '
+                   CONTINUE
+               WHEN CARACTERE-WS NUMERIC
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'N'             TO FORMATO-VALIDO-SW
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-LOCALIZA-VIRGULA - EXIGE EXATAMENTE UMA VIRGULA, COM   *
+      *    EXATAMENTE DOIS DIGITOS DEPOIS DELA E SOMENTE BRANCOS A     *
+      *    PARTIR DAI ATE O FIM DO CAMPO.                              *
+      *----------------------------------------------------------------*
+       3000-LOCALIZA-VIRGULA.
+           IF QTDE-VIRGULAS-WS NOT = 1
+               MOVE 'N'                 TO FORMATO-VALIDO-SW
+           END-IF.
+
+           IF FORMATO-VALIDO AND POSICAO-VIRGULA-WS < 2
+               MOVE 'N'                 TO FORMATO-VALIDO-SW
+           END-IF.
+
+           IF FORMATO-VALIDO
+               COMPUTE TAMANHO-RESTO-WS =
+                       TAMANHO-WS - POSICAO-VIRGULA-WS
+               IF TAMANHO-RESTO-WS < 2
+                   MOVE 'N'             TO FORMATO-VALIDO-SW
+               ELSE
+                   COMPUTE POSICAO-RESTO-WS = POSICAO-VIRGULA-WS + 1
+                   MOVE VALOR-TRABALHO-WS(POSICAO-RESTO-WS:2)
+                                         TO PARTE-DECIMAL-WS
+                   IF PARTE-DECIMAL-WS NOT NUMERIC
+                       MOVE 'N'         TO FORMATO-VALIDO-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF FORMATO-VALIDO AND TAMANHO-RESTO-WS > 2
+               COMPUTE POSICAO-RESTO-WS = POSICAO-VIRGULA-WS + 3
+               COMPUTE TAMANHO-RESTO-WS = TAMANHO-RESTO-WS - 2
+               IF VALOR-TRABALHO-WS(POSICAO-RESTO-WS:TAMANHO-RESTO-WS)
+                       NOT = SPACES
+                   MOVE 'N'             TO FORMATO-VALIDO-SW
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4000-CONVERTE-VALOR - ACUMULA A PARTE INTEIRA DIGITO A      *
+      *    DIGITO (IGNORANDO OS PONTOS SEPARADORES DE MILHAR) E MONTA  *
+      *    O VALOR NUMERICO FINAL A PARTIR DELA E DA PARTE DECIMAL.    *
+      *----------------------------------------------------------------*
+       4000-CONVERTE-VALOR.
+           IF SINAL-NEGATIVO
+               MOVE 2                   TO POSICAO-WS
+           ELSE
+               MOVE 1                   TO POSICAO-WS
+           END-IF.
+
+           PERFORM 4100-ACUMULA-DIGITO THRU 4100-EXIT
+               VARYING POSICAO-WS FROM POSICAO-WS BY 1
+               UNTIL POSICAO-WS >= POSICAO-VIRGULA-WS
+                  OR NOT FORMATO-VALIDO.
+
+           IF FORMATO-VALIDO AND QTDE-DIGITOS-INTEIROS-WS = 0
+               MOVE 'N'                 TO FORMATO-VALIDO-SW
+           END-IF.
+
+           IF FORMATO-VALIDO AND QTDE-DIGITOS-INTEIROS-WS > 9
+               MOVE 'N'                 TO FORMATO-VALIDO-SW
+           END-IF.
+
+           IF FORMATO-VALIDO
+               MOVE PARTE-DECIMAL-WS    TO VALOR-DECIMAL-WS
+               COMPUTE VALOR-ABSOLUTO-WS =
+                       VALOR-INTEIRO-WS + (VALOR-DECIMAL-WS / 100)
+               IF SINAL-NEGATIVO
+                   COMPUTE VALOR-ABSOLUTO-WS = VALOR-ABSOLUTO-WS * -1
+               END-IF
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-ACUMULA-DIGITO.
+           MOVE VALOR-TRABALHO-WS(POSICAO-WS:1) TO CARACTERE-WS.
+           EVALUATE TRUE
+               WHEN CARACTERE-WS = '.'
+                   CONTINUE
+               WHEN CARACTERE-WS NUMERIC
+                   MOVE CARACTERE-WS    TO DIGITO-WS
+                   COMPUTE VALOR-INTEIRO-WS =
+                           VALOR-INTEIRO-WS * 10 + DIGITO-WS
+                   ADD 1                TO QTDE-DIGITOS-INTEIROS-WS
+               WHEN OTHER
+                   MOVE 'N'             TO FORMATO-VALIDO-SW
+           END-EVALUATE.
+       4100-EXIT.
+           EXIT.
